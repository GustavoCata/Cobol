@@ -18,6 +18,14 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
                                                       WITH DUPLICATES.
+       SELECT AUDCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-OPERADOR
+                    FILE STATUS  IS ST-OPER.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,16 +40,73 @@
                 03 CIDADE          PIC X(25).
                 03 UF              PIC X(02).
                 03 SITUACAO        PIC X(01).
-      * 
+                03 DATA-SITUACAO   PIC 9(08) VALUE ZEROS.
+      *
+      *****************************************************************
+      * ARQUIVO : AUDCEP     - LOG DE AUDITORIA DE GRAVACAO/ALTERACAO/*
+      *                        EXCLUSAO DE CEP, COM IMAGEM ANTES/     *
+      *                        DEPOIS, OPERADOR E DATA/HORA           *
+      *****************************************************************
+       FD AUDCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDCEP.LOG".
+       01 LINHA-AUD            PIC X(228).
+      *
+      *****************************************************************
+      * ARQUIVO : CADOPER    - CADASTRO DE OPERADORES AUTORIZADOS A   *
+      *                        ALTERAR/EXCLUIR (REQ 023), MANTIDO    *
+      *                        PELO CEP033/CLAOPER                  *
+      *****************************************************************
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 COD-OPERADOR    PIC X(10).
+                03 NOME-OPERADOR   PIC X(30).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-AUD       PIC X(02) VALUE "00".
+       77 ST-OPER      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+      *              *** CAMPOS PARA O LOG DE AUDITORIA (REQ 011) ***
+       77 W-OPERADOR      PIC X(10) VALUE SPACES.
+       77 W-OPERACAO-AUD  PIC X(10) VALUE SPACES.
+       01 W-ANTES-CEP     PIC X(90) VALUE SPACES.
+       01 W-DEPOIS-CEP    PIC X(90) VALUE SPACES.
+       01 DATA-AUD.
+          03 ANO-AUD   PIC 99.
+          03 MES-AUD   PIC 99.
+          03 DIA-AUD   PIC 99.
+       01 HORA-AUD.
+          03 HH-AUD    PIC 99.
+          03 MM-AUD    PIC 99.
+          03 SS-AUD    PIC 99.
+          03 CC-AUD    PIC 99.
+       01 W-SECULO     PIC 9(02) VALUE 20.
+       01 W-PIVO       PIC 9(02) VALUE 80.
+       01 REG-AUD.
+          03 RA-DATA      PIC 9(08).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-HORA.
+             05 RA-HH     PIC 99.
+             05 RA-MM     PIC 99.
+             05 RA-SS     PIC 99.
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-OPERADOR  PIC X(10).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-OPERACAO  PIC X(10).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-CHAVE     PIC 9(08).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-ANTES     PIC X(90).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-DEPOIS    PIC X(90).
        01 TIPOPROD     PIC X(20) VALUE SPACES.
        01 TISITU       PIC X(10) VALUE SPACES.
        01 TABUF. 
@@ -71,7 +136,7 @@
                    05 FILLER PIC X(02) VALUE "SE".
                    05 FILLER PIC X(02) VALUE "TO".
  
-       01 TUF REDEFINES TABUF.
+       01 W-TABUF-RED REDEFINES TABUF.
                    05 T-UF PIC X(02) OCCURS 26 TIMES.
        01 IND PIC 9(02) VALUE ZEROS.
        
@@ -82,6 +147,111 @@
                    05 FILLER PIC X(10) VALUE "EXCLUIDO".
        01 TABSITU REDEFINES TSITUACAO1.
                    05 T-SITU PIC X(01) OCCURS 4 TIMES.
+      *              *** FAIXA DE CEP POR UF (REQ 014), INDEXADA    ***
+      *              *** PELOS DOIS PRIMEIROS DIGITOS DE NUMERO     ***
+       01 TABFAIXA.
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "SP".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "RJ".
+                   05 FILLER PIC X(02) VALUE "ES".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "MG".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "BA".
+                   05 FILLER PIC X(02) VALUE "SE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "PE".
+                   05 FILLER PIC X(02) VALUE "AL".
+                   05 FILLER PIC X(02) VALUE "PB".
+                   05 FILLER PIC X(02) VALUE "RN".
+                   05 FILLER PIC X(02) VALUE "CE".
+                   05 FILLER PIC X(02) VALUE "CE".
+                   05 FILLER PIC X(02) VALUE "CE".
+                   05 FILLER PIC X(02) VALUE "CE".
+                   05 FILLER PIC X(02) VALUE "PI".
+                   05 FILLER PIC X(02) VALUE "MA".
+                   05 FILLER PIC X(02) VALUE "PA".
+                   05 FILLER PIC X(02) VALUE "PA".
+                   05 FILLER PIC X(02) VALUE "PA".
+                   05 FILLER PIC X(02) VALUE "AM".
+                   05 FILLER PIC X(02) VALUE "DF".
+                   05 FILLER PIC X(02) VALUE "DF".
+                   05 FILLER PIC X(02) VALUE "DF".
+                   05 FILLER PIC X(02) VALUE "DF".
+                   05 FILLER PIC X(02) VALUE "GO".
+                   05 FILLER PIC X(02) VALUE "GO".
+                   05 FILLER PIC X(02) VALUE "GO".
+                   05 FILLER PIC X(02) VALUE "TO".
+                   05 FILLER PIC X(02) VALUE "MT".
+                   05 FILLER PIC X(02) VALUE "MS".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "PR".
+                   05 FILLER PIC X(02) VALUE "SC".
+                   05 FILLER PIC X(02) VALUE "SC".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+                   05 FILLER PIC X(02) VALUE "RS".
+       01 TABFAIXA-RED REDEFINES TABFAIXA.
+                   05 T-FAIXA PIC X(02) OCCURS 99 TIMES.
+       01 W-PREFIXO    PIC 99 VALUE ZEROS.
       *-----------
        SCREEN SECTION.
        
@@ -149,6 +319,28 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN EXTEND AUDCEP
+           IF ST-AUD NOT = "00"
+                      OPEN OUTPUT AUDCEP
+                      CLOSE AUDCEP
+                      OPEN EXTEND AUDCEP.
+           OPEN INPUT CADOPER
+           IF ST-OPER NOT = "00"
+               IF ST-OPER = "30"
+                      OPEN OUTPUT CADOPER
+                      CLOSE CADOPER
+                      OPEN INPUT CADOPER
+                   ELSE
+                      NEXT SENTENCE.
+       INC-OP1.
+                DISPLAY (23, 01) "OPERADOR: "
+                ACCEPT  (23, 12) W-OPERADOR.
+                MOVE W-OPERADOR TO COD-OPERADOR
+                READ CADOPER
+                IF ST-OPER NOT = "00"
+                   MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OP1.
        INC-001.
                 MOVE ZEROS  TO TNUMERO
                 MOVE SPACES TO TLOGRADOURO TBAIRRO TCIDADE TUF TSITUACAO
@@ -157,9 +349,9 @@
                 ACCEPT TNUMERO
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
-                   CLOSE CEP
+                   CLOSE CEP AUDCEP CADOPER
                    GO TO ROT-FIM.
-                IF CODIGO  = 0
+                IF NUMERO  = 0
                    MOVE "*** CEP INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
@@ -168,15 +360,21 @@
                 READ CEP
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
-                   IF SITUACAO1 = "a" or "A"
-                   MOVE T-SITU (1) TO TISITU
-                   IF SITUACAO1 = "i" or "I"
-                   MOVE T-SITU (2) TO TISITU
-                   IF SITUACAO1 = "c" or "C"
-                   MOVE T-SITU (3) TO TISITU 
-                   IF SITUACAO1 = "e" or "E"
-                   MOVE T-SITU (4) TO TISITU.
-                    DISPLAY TEL002
+                      IF SITUACAO = "a" OR "A"
+                         MOVE T-SITU (1) TO TISITU
+                      END-IF
+                      IF SITUACAO = "i" OR "I"
+                         MOVE T-SITU (2) TO TISITU
+                      END-IF
+                      IF SITUACAO = "c" OR "C"
+                         MOVE T-SITU (3) TO TISITU
+                      END-IF
+                      IF SITUACAO = "e" OR "E"
+                         MOVE T-SITU (4) TO TISITU
+                      END-IF
+                      PERFORM CAPTURA-IMG-ANTES
+                              THRU CAPTURA-IMG-ANTES-FIM
+                      DISPLAY TEL002
                       MOVE "*** CEP JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -185,8 +383,8 @@
                       MOVE "ERRO NA LEITURA ARQUIVO CEP" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
-                      ELSE
-                        NEXT SENTENCE.
+                   ELSE
+                      NEXT SENTENCE.
        INC-003.
                 ACCEPT TLOGRADOURO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -204,24 +402,53 @@
                 ACCEPT TUF
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
+                PERFORM VALIDA-UF THRU VALIDA-UF-FIM
+                IF W-OPCAO = "N"
+                   GO TO INC-006.
        INC-007.
                 ACCEPT TSITUACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
-                
-       INC-008.
-                ACCEPT (1, C) UF
-                MOVE 1 TO IND.          
-       INC-008-A 
-                IF UF NOT = T-UF(IND)
+      *
+      ***********************************************
+      * CONFERE SE A UF DIGITADA ESTA NA TABELA DAS  *
+      * 26 UFs VALIDAS (TABUF/T-UF). REQ 015.        *
+      ***********************************************
+       VALIDA-UF.
+                MOVE "S" TO W-OPCAO
+                MOVE 1 TO IND.
+       VALIDA-UF-LOOP.
+                IF UF = T-UF (IND)
+                   GO TO VALIDA-UF-FIM.
                 IF IND = 26
-                  MENSAGEM "ERRO DE UF"
-                  GO TO INC-008
-                ELSE 
-                  ADD 1 TO IND
-                  GO TO INC-008-A
-                ELSE 
-                  UF CORRETO.               
+                   MOVE "*** UF INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "N" TO W-OPCAO
+                   GO TO VALIDA-UF-FIM.
+                ADD 1 TO IND
+                GO TO VALIDA-UF-LOOP.
+       VALIDA-UF-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * CONFERE SE O NUMERO DO CEP INFORMADO ESTA    *
+      * DENTRO DA FAIXA DOS CORREIOS PARA A UF       *
+      * INFORMADA (REQ 014), PARA PEGAR TROCAS DE UF *
+      * (EX: CEP DE SP DIGITADO COM UF = RJ)         *
+      ***********************************************
+       CHECA-FAIXA-UF.
+                MOVE NUMERO (1:2) TO W-PREFIXO
+                IF W-PREFIXO NOT = ZEROS
+                   IF T-FAIXA (W-PREFIXO) NOT = SPACES
+                      IF T-FAIXA (W-PREFIXO) NOT = UF
+                         MOVE "*** CEP NAO CONFERE COM A UF ***" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         MOVE "N" TO W-OPCAO
+                      END-IF
+                   END-IF
+                END-IF.
+       CHECA-FAIXA-UF-FIM.
+                EXIT.
       *
        INC-OPC.
                 MOVE "S" TO W-OPCAO
@@ -237,9 +464,20 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+                PERFORM CHECA-FAIXA-UF THRU CHECA-FAIXA-UF-FIM
+                IF W-OPCAO = "N"
+                   GO TO INC-006.
+                IF W-SEL = 1 GO TO ALT-RW1.
        INC-WR1.
+                PERFORM ATUALIZA-DATA-SITUACAO
+                      THRU ATUALIZA-DATA-SITUACAO-FIM
                 WRITE CADCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "GRAVACAO" TO W-OPERACAO-AUD
+                      MOVE SPACES TO W-ANTES-CEP
+                      PERFORM CAPTURA-IMG-DEPOIS
+                            THRU CAPTURA-IMG-DEPOIS-FIM
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -286,6 +524,9 @@
        EXC-DL1.
                 DELETE CEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO W-OPERACAO-AUD
+                   MOVE SPACES TO W-DEPOIS-CEP
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -307,8 +548,14 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM ATUALIZA-DATA-SITUACAO
+                      THRU ATUALIZA-DATA-SITUACAO-FIM
                 REWRITE CADCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO W-OPERACAO-AUD
+                   PERFORM CAPTURA-IMG-DEPOIS
+                         THRU CAPTURA-IMG-DEPOIS-FIM
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -316,6 +563,92 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      ***********************************************
+      * MONTA A IMAGEM ANTES/DEPOIS DO CEP PARA O    *
+      * LOG DE AUDITORIA (REQ 011), A PARTIR DOS     *
+      * CAMPOS ATUAIS DE CADCEP                      *
+      ***********************************************
+       CAPTURA-IMG-ANTES.
+                STRING LOGRADOURO      DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       BAIRRO          DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       CIDADE          DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       UF              DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       SITUACAO        DELIMITED BY SIZE
+                       INTO W-ANTES-CEP.
+       CAPTURA-IMG-ANTES-FIM.
+                EXIT.
+      *
+       CAPTURA-IMG-DEPOIS.
+                STRING LOGRADOURO      DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       BAIRRO          DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       CIDADE          DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       UF              DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       SITUACAO        DELIMITED BY SIZE
+                       INTO W-DEPOIS-CEP.
+       CAPTURA-IMG-DEPOIS-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * GRAVA UMA LINHA NO LOG DE AUDITORIA COM A    *
+      * OPERACAO, OPERADOR, DATA/HORA E AS IMAGENS   *
+      * ANTES/DEPOIS MONTADAS PELO CHAMADOR          *
+      ***********************************************
+       GRAVA-AUDIT.
+                ACCEPT DATA-AUD FROM DATE
+                ACCEPT HORA-AUD FROM TIME
+                IF ANO-AUD < W-PIVO
+                   COMPUTE RA-DATA = ((W-SECULO * 100) + ANO-AUD) * 10000
+                                    + (MES-AUD * 100) + DIA-AUD
+                ELSE
+                   COMPUTE RA-DATA = (((W-SECULO - 1) * 100) + ANO-AUD)
+                                    * 10000 + (MES-AUD * 100) + DIA-AUD.
+                MOVE HH-AUD         TO RA-HH
+                MOVE MM-AUD         TO RA-MM
+                MOVE SS-AUD         TO RA-SS
+                MOVE W-OPERADOR     TO RA-OPERADOR
+                MOVE W-OPERACAO-AUD TO RA-OPERACAO
+                MOVE NUMERO         TO RA-CHAVE
+                MOVE W-ANTES-CEP    TO RA-ANTES
+                MOVE W-DEPOIS-CEP   TO RA-DEPOIS
+                MOVE REG-AUD        TO LINHA-AUD
+                WRITE LINHA-AUD
+                IF ST-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO LOG DE AUDITORIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * ATUALIZA A DATA EM QUE O CEP ENTROU EM       *
+      * SITUACAO CANCELADO/EXCLUIDO, PARA SERVIR DE  *
+      * BASE AO EXPURGO/ARQUIVAMENTO POR RETENCAO    *
+      * (REQ 021). SE VOLTOU A ATIVO/INATIVO, ZERA.  *
+      ***********************************************
+       ATUALIZA-DATA-SITUACAO.
+                IF SITUACAO = "C" OR SITUACAO = "E"
+                   ACCEPT DATA-AUD FROM DATE
+                   IF ANO-AUD < W-PIVO
+                      COMPUTE DATA-SITUACAO =
+                              ((W-SECULO * 100) + ANO-AUD) * 10000
+                               + (MES-AUD * 100) + DIA-AUD
+                   ELSE
+                      COMPUTE DATA-SITUACAO =
+                              (((W-SECULO - 1) * 100) + ANO-AUD)
+                               * 10000 + (MES-AUD * 100) + DIA-AUD
+                   END-IF
+                ELSE
+                   MOVE ZEROS TO DATA-SITUACAO.
+       ATUALIZA-DATA-SITUACAO-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
