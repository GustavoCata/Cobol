@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPLOG.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RELATORIO DE LOGRADOUROS DUPLICADOS EM CADCEP,  *
+      * OU SEJA, O MESMO NOME DE RUA SOB MAIS DE UM CEP *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CIDADE WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP              PIC 9(08).
+           03 LOGRADOURO       PIC X(35).
+           03 NUMERO           PIC 9(05).
+           03 COMPLEMENTO      PIC X(15).
+           03 BAIRRO           PIC X(25).
+           03 CIDADE           PIC X(25).
+           03 UF               PIC X(02).
+           03 SITUACAO         PIC X(01).
+      *
+       FD RELATORIO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "DUPLOG.LST".
+       01 LINHA-REL            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-REL        PIC X(02) VALUE "00".
+       77 W-LOGR-ANT    PIC X(35) VALUE SPACES.
+       77 W-QTDE        PIC 9(05) VALUE ZEROS.
+       77 W-PRIM-CEP    PIC 9(08) VALUE ZEROS.
+       77 W-GRUPOS      PIC 9(05) VALUE ZEROS.
+       77 W-PRIMEIRO    PIC X(01) VALUE "S".
+       01 CAB1           PIC X(60)
+             VALUE "RELATORIO DE LOGRADOUROS DUPLICADOS EM CADCEP".
+       01 DET.
+           03 FILLER      PIC X(04) VALUE SPACES.
+           03 DET-LOGR    PIC X(35).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 FILLER      PIC X(10) VALUE "CEPS:     ".
+           03 DET-QTDE    PIC ZZZZ9.
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DET-UMCEP   PIC 9(08).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP.DAT"
+              GO TO ROT-FIM2.
+           OPEN OUTPUT RELATORIO
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO DUPLOG.LST"
+              GO TO ROT-FIM.
+           MOVE CAB1 TO LINHA-REL
+           WRITE LINHA-REL.
+           MOVE LOW-VALUES TO LOGRADOURO
+           START CADCEP KEY IS NOT LESS LOGRADOURO
+           INVALID KEY GO TO ROT-FIM.
+      *
+       LER-SEQ.
+           READ CADCEP NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO VERIFICA-ULTIMO.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCEP.DAT"
+              GO TO ROT-FIM.
+           IF LOGRADOURO = W-LOGR-ANT
+              ADD 1 TO W-QTDE
+           ELSE
+              PERFORM VERIFICA-GRUPO THRU VERIFICA-GRUPO-FIM
+              MOVE LOGRADOURO TO W-LOGR-ANT
+              MOVE CEP        TO W-PRIM-CEP
+              MOVE 1           TO W-QTDE.
+           GO TO LER-SEQ.
+      *
+       VERIFICA-ULTIMO.
+           PERFORM VERIFICA-GRUPO THRU VERIFICA-GRUPO-FIM.
+           GO TO ROT-FIM.
+      *
+       VERIFICA-GRUPO.
+           IF W-QTDE > 1
+              MOVE SPACES      TO DET
+              MOVE W-LOGR-ANT  TO DET-LOGR
+              MOVE W-QTDE      TO DET-QTDE
+              MOVE W-PRIM-CEP  TO DET-UMCEP
+              MOVE DET         TO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-GRUPOS.
+       VERIFICA-GRUPO-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE RELATORIO.
+       ROT-FIM2.
+           CLOSE CADCEP.
+           DISPLAY "*** LOGRADOUROS DUPLICADOS ENCONTRADOS: " W-GRUPOS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
