@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELPRECO.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RELATORIO DE FIM DE MES - LISTA DE PRECOS DOS   *
+      * PRODUTOS ATIVOS, AGRUPADA POR CATEGORIA (TIPO)  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+       SELECT CADTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODTIPO
+                    FILE STATUS  IS ST-TIPO.
+       SELECT SORTWK ASSIGN TO DISK.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 9(03).
+                03 DESCRICAO       PIC X(25).
+                03 TIPO            PIC 9(02).
+                03 IPI             PIC 99V99.
+                03 ICMS            PIC 99V99.
+                03 LUCRO           PIC 99v99.
+                03 SITUACAO        PIC X(01).
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08).
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *
+       FD CADTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+                03 CODTIPO         PIC 9(02).
+                03 DESCTIPO        PIC X(20).
+      *
+       SD SORTWK.
+       01 SORT-REC.
+           03 S-TIPO           PIC 9(02).
+           03 S-CODIGO         PIC 9(03).
+           03 S-DESCRICAO      PIC X(25).
+           03 S-IPI            PIC 99V99.
+           03 S-ICMS           PIC 99V99.
+           03 S-LUCRO          PIC 99V99.
+           03 S-SITUACAO       PIC X(01).
+           03 S-PRECO-VENDA    PIC 9(06)V99.
+      *
+       FD RELATORIO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "RELPRECO.LST".
+       01 LINHA-REL            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-TIPO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 W-TIPO-ANT   PIC 9(02) VALUE ZEROS.
+       77 W-PRIMEIRO   PIC X(01) VALUE "S".
+       77 W-TOTAL      PIC 9(05) VALUE ZEROS.
+       01 CAB1          PIC X(55)
+             VALUE "LISTA DE PRECOS POR CATEGORIA - FIM DE MES".
+       01 CAB2.
+           03 FILLER      PIC X(11) VALUE "CATEGORIA: ".
+           03 CAB2-TIPO   PIC 9(02).
+           03 FILLER      PIC X(03) VALUE " - ".
+           03 CAB2-DESC   PIC X(20).
+       01 DET.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-COD     PIC 9(03).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-DESC    PIC X(25).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-IPI     PIC Z9,99.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-ICMS    PIC Z9,99.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-LUCRO   PIC Z9,99.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-PRECO   PIC ZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           SORT SORTWK ON ASCENDING KEY S-TIPO S-CODIGO
+                    USING PRODUTO
+                    OUTPUT PROCEDURE IS GRAVA-RELATORIO THRU GRAVA-FIM.
+           DISPLAY "*** LISTA DE PRECOS GERADA - " W-TOTAL
+                   " PRODUTOS ATIVOS ***".
+           STOP RUN.
+      *
+       GRAVA-RELATORIO.
+           OPEN INPUT CADTIPO
+           IF ST-TIPO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADTIPO.DAT"
+              GO TO GRAVA-FIM.
+           OPEN OUTPUT RELATORIO
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELPRECO.LST"
+              GO TO GRAVA-FIM.
+           MOVE CAB1 TO LINHA-REL
+           WRITE LINHA-REL.
+       LER-SORT.
+           RETURN SORTWK AT END GO TO GRAVA-FIM.
+           IF S-SITUACAO NOT = "A"
+              GO TO LER-SORT.
+           IF W-PRIMEIRO = "S" OR S-TIPO NOT = W-TIPO-ANT
+              PERFORM ESCREVE-CAB2 THRU ESCREVE-CAB2-FIM
+              MOVE S-TIPO TO W-TIPO-ANT
+              MOVE "N" TO W-PRIMEIRO.
+           ADD 1 TO W-TOTAL
+           MOVE SPACES      TO DET
+           MOVE S-CODIGO    TO DET-COD
+           MOVE S-DESCRICAO TO DET-DESC
+           MOVE S-IPI       TO DET-IPI
+           MOVE S-ICMS      TO DET-ICMS
+           MOVE S-LUCRO     TO DET-LUCRO
+           MOVE S-PRECO-VENDA TO DET-PRECO
+           MOVE DET         TO LINHA-REL
+           WRITE LINHA-REL.
+           GO TO LER-SORT.
+      *
+      ***********************************************
+      * QUEBRA DE CATEGORIA - BUSCA A DESCRICAO EM   *
+      * CADTIPO.DAT (CEP001/CLAPROD, PARAGRAFO       *
+      * BUSCA-TIPO)                                  *
+      ***********************************************
+       ESCREVE-CAB2.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE S-TIPO TO CODTIPO
+           READ CADTIPO
+           IF ST-TIPO = "00"
+              MOVE DESCTIPO TO CAB2-DESC
+           ELSE
+              MOVE "*** CATEGORIA NAO CADASTRADA ***" TO CAB2-DESC.
+           MOVE S-TIPO TO CAB2-TIPO
+           MOVE CAB2   TO LINHA-REL
+           WRITE LINHA-REL.
+       ESCREVE-CAB2-FIM.
+           EXIT.
+      *
+       GRAVA-FIM.
+           CLOSE RELATORIO CADTIPO.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
