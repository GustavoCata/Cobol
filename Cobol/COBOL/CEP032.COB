@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPDESC.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RELATORIO DE DESCRICOES DUPLICADAS EM PRODUTO,  *
+      * OU SEJA, A MESMA DESCRICAO SOB MAIS DE UM CODIGO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 9(03).
+                03 DESCRICAO       PIC X(25).
+                03 TIPO            PIC 9(02).
+                03 IPI             PIC 99V99.
+                03 ICMS            PIC 99V99.
+                03 LUCRO           PIC 99v99.
+                03 SITUACAO        PIC X(01).
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08).
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *
+       FD RELATORIO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "DUPDESC.LST".
+       01 LINHA-REL            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-REL        PIC X(02) VALUE "00".
+       77 W-DESC-ANT    PIC X(25) VALUE SPACES.
+       77 W-QTDE        PIC 9(05) VALUE ZEROS.
+       77 W-PRIM-COD    PIC 9(03) VALUE ZEROS.
+       77 W-GRUPOS      PIC 9(05) VALUE ZEROS.
+       77 W-PRIMEIRO    PIC X(01) VALUE "S".
+       01 CAB1           PIC X(60)
+             VALUE "RELATORIO DE DESCRICOES DUPLICADAS EM PRODUTO".
+       01 DET.
+           03 FILLER      PIC X(04) VALUE SPACES.
+           03 DET-DESC    PIC X(25).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 FILLER      PIC X(10) VALUE "CODIGOS:  ".
+           03 DET-QTDE    PIC ZZZZ9.
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DET-UMCOD   PIC 9(03).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM2.
+           OPEN OUTPUT RELATORIO
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO DUPDESC.LST"
+              GO TO ROT-FIM.
+           MOVE CAB1 TO LINHA-REL
+           WRITE LINHA-REL.
+           MOVE LOW-VALUES TO DESCRICAO
+           START PRODUTO KEY IS NOT LESS CHAVE2
+           INVALID KEY GO TO ROT-FIM.
+      *
+       LER-SEQ.
+           READ PRODUTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO VERIFICA-ULTIMO.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM.
+           IF DESCRICAO = W-DESC-ANT
+              ADD 1 TO W-QTDE
+           ELSE
+              PERFORM VERIFICA-GRUPO THRU VERIFICA-GRUPO-FIM
+              MOVE DESCRICAO TO W-DESC-ANT
+              MOVE CODIGO     TO W-PRIM-COD
+              MOVE 1           TO W-QTDE.
+           GO TO LER-SEQ.
+      *
+       VERIFICA-ULTIMO.
+           PERFORM VERIFICA-GRUPO THRU VERIFICA-GRUPO-FIM.
+           GO TO ROT-FIM.
+      *
+       VERIFICA-GRUPO.
+           IF W-QTDE > 1
+              MOVE SPACES      TO DET
+              MOVE W-DESC-ANT  TO DET-DESC
+              MOVE W-QTDE      TO DET-QTDE
+              MOVE W-PRIM-COD  TO DET-UMCOD
+              MOVE DET         TO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-GRUPOS.
+       VERIFICA-GRUPO-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE RELATORIO.
+       ROT-FIM2.
+           CLOSE PRODUTO.
+           DISPLAY "*** DESCRICOES DUPLICADAS ENCONTRADAS: " W-GRUPOS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
