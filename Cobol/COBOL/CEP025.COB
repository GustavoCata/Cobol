@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECPRECO.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RECALCULO EM LOTE DO PRECO DE VENDA DE TODOS OS *
+      * PRODUTOS DE PRODUTO.DAT, APLICANDO NOVAS TAXAS  *
+      * DE IPI E/OU ICMS INFORMADAS PELO OPERADOR       *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 9(03).
+                03 DESCRICAO       PIC X(25).
+                03 TIPO            PIC 9(02).
+                03 IPI             PIC 99V99.
+                03 ICMS            PIC 99V99.
+                03 LUCRO           PIC 99v99.
+                03 SITUACAO        PIC X(01).
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08).
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-TOTAL       PIC 9(05) VALUE ZEROS.
+       77 W-NOVO-IPI    PIC 99V99 VALUE ZEROS.
+       77 W-NOVO-ICMS   PIC 99V99 VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** RECALCULO EM LOTE DO PRECO DE VENDA ***".
+           DISPLAY "NOVA ALIQUOTA DE IPI  (00,00 = MANTER ATUAL) : ".
+           ACCEPT W-NOVO-IPI.
+           DISPLAY "NOVA ALIQUOTA DE ICMS (00,00 = MANTER ATUAL) : ".
+           ACCEPT W-NOVO-ICMS.
+           DISPLAY "CONFIRMA O RECALCULO  (S/N) : ".
+           ACCEPT W-OPCAO.
+           IF W-OPCAO NOT = "S" AND "s"
+              DISPLAY "*** RECALCULO CANCELADO PELO OPERADOR ***"
+              STOP RUN.
+           OPEN I-O PRODUTO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO.DAT"
+              STOP RUN.
+      *
+       LER-SEQ.
+           READ PRODUTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM.
+           IF W-NOVO-IPI NOT = ZEROS
+              MOVE W-NOVO-IPI TO IPI.
+           IF W-NOVO-ICMS NOT = ZEROS
+              MOVE W-NOVO-ICMS TO ICMS.
+           PERFORM CALC-PRECO THRU CALC-PRECO-FIM.
+           REWRITE REGPRO
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTAL
+           ELSE
+              DISPLAY "ERRO NA REGRAVACAO DO PRODUTO " CODIGO.
+           GO TO LER-SEQ.
+      *
+      ***********************************************
+      * MESMA FORMULA USADA PELA MANUTENCAO (CEP001/ *
+      * CLAPROD, PARAGRAFO CALC-PRECO)               *
+      ***********************************************
+       CALC-PRECO.
+                COMPUTE PRECO-VENDA ROUNDED =
+                        PRECO-CUSTO * (1 + (LUCRO / 100))
+                                    * (1 + (IPI   / 100))
+                                    * (1 + (ICMS  / 100)).
+       CALC-PRECO-FIM.
+                EXIT.
+      *
+       ROT-FIM.
+           CLOSE PRODUTO.
+           DISPLAY "*** PRODUTOS RECALCULADOS: " W-TOTAL.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
