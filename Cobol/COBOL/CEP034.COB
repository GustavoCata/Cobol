@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDIA.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RELATORIO DIARIO DE CADASTROS - TOTALIZA        *
+      * GRAVACOES/ALTERACOES/EXCLUSOES DO DIA EM        *
+      * CEP.DAT (AUDCEP.LOG) E PRODUTO.DAT (AUDPROD.LOG)*
+      * PARA A REUNIAO DA MANHA                         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AUDPROD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-PROD.
+       SELECT AUDCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CEP.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDPROD.LOG".
+       01 LINHA-PROD           PIC X(130).
+      *
+       FD AUDCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDCEP.LOG".
+       01 LINHA-CEP            PIC X(130).
+      *
+       FD RELATORIO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "RELDIA.LST".
+       01 LINHA-REL            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-PROD      PIC X(02) VALUE "00".
+       77 ST-CEP       PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       01 W-SECULO     PIC 9(02) VALUE 20.
+       01 W-PIVO       PIC 9(02) VALUE 80.
+       01 DATA-AUD.
+          03 ANO-AUD   PIC 99.
+          03 MES-AUD   PIC 99.
+          03 DIA-AUD   PIC 99.
+       77 W-HOJE       PIC 9(08) VALUE ZEROS.
+      *
+      ***************************************************
+      * PRIMEIROS 37 BYTES DE REG-AUD (CEP001/CEP002) -  *
+      * RA-DATA/RA-HORA/RA-OPERADOR/RA-OPERACAO SAO      *
+      * IDENTICOS NOS DOIS LOGS; RA-CHAVE/RA-ANTES/      *
+      * RA-DEPOIS TEM TAMANHOS DIFERENTES ENTRE OS DOIS  *
+      * ARQUIVOS E NAO SAO NECESSARIOS PARA ESTE RELATORIO*
+      ***************************************************
+       01 REG-AUD-LIDO.
+          03 RA-DATA      PIC 9(08).
+          03 FILLER       PIC X.
+          03 RA-HORA      PIC X(06).
+          03 FILLER       PIC X.
+          03 RA-OPERADOR  PIC X(10).
+          03 FILLER       PIC X.
+          03 RA-OPERACAO  PIC X(10).
+          03 FILLER       PIC X(93).
+      *
+       77 W-CEP-GRAV   PIC 9(05) VALUE ZEROS.
+       77 W-CEP-ALT    PIC 9(05) VALUE ZEROS.
+       77 W-CEP-EXC    PIC 9(05) VALUE ZEROS.
+       77 W-PROD-GRAV  PIC 9(05) VALUE ZEROS.
+       77 W-PROD-ALT   PIC 9(05) VALUE ZEROS.
+       77 W-PROD-EXC   PIC 9(05) VALUE ZEROS.
+       01 CAB1          PIC X(45)
+             VALUE "RELATORIO DIARIO DE CADASTROS - DO DIA: ".
+       01 CAB1-DATA.
+           03 CAB1-DD     PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 CAB1-MM     PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 CAB1-AAAA   PIC 9(04).
+       01 DET-TITULO.
+           03 FILLER      PIC X(20) VALUE SPACES.
+           03 FILLER      PIC X(10) VALUE "GRAVACOES ".
+           03 FILLER      PIC X(12) VALUE "ALTERACOES  ".
+           03 FILLER      PIC X(10) VALUE "EXCLUSOES".
+       01 DET.
+           03 DET-ARQ     PIC X(20).
+           03 DET-GRAV    PIC ZZZZ9.
+           03 FILLER      PIC X(05) VALUE SPACES.
+           03 DET-ALT     PIC ZZZZ9.
+           03 FILLER      PIC X(07) VALUE SPACES.
+           03 DET-EXC     PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CALCULA-HOJE THRU CALCULA-HOJE-FIM.
+           OPEN OUTPUT RELATORIO
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELDIA.LST"
+              GO TO ROT-FIMS.
+           PERFORM PROCESSA-CEP THRU PROCESSA-CEP-FIM.
+           PERFORM PROCESSA-PRODUTO THRU PROCESSA-PRODUTO-FIM.
+           PERFORM IMPRIME-RELATORIO THRU IMPRIME-RELATORIO-FIM.
+           CLOSE RELATORIO.
+           DISPLAY "*** RELATORIO DIARIO GERADO: RELDIA.LST ***".
+           STOP RUN.
+      *
+      ***********************************************
+      * DATA DE HOJE, MESMO CALCULO DE SECULO USADO  *
+      * EM GRAVA-AUDIT (CEP001/CEP002)               *
+      ***********************************************
+       CALCULA-HOJE.
+           ACCEPT DATA-AUD FROM DATE
+           IF ANO-AUD < W-PIVO
+              COMPUTE W-HOJE = ((W-SECULO * 100) + ANO-AUD) * 10000
+                               + (MES-AUD * 100) + DIA-AUD
+           ELSE
+              COMPUTE W-HOJE = (((W-SECULO - 1) * 100) + ANO-AUD)
+                               * 10000 + (MES-AUD * 100) + DIA-AUD.
+       CALCULA-HOJE-FIM.
+           EXIT.
+      *
+      ***********************************************
+      * TOTALIZA O LOG DE AUDITORIA DO CEP.DAT       *
+      ***********************************************
+       PROCESSA-CEP.
+           OPEN INPUT AUDCEP
+           IF ST-CEP NOT = "00"
+              DISPLAY "AVISO: AUDCEP.LOG NAO ENCONTRADO, SEM MOVIMENTO"
+              GO TO PROCESSA-CEP-FIM.
+       LER-CEP.
+           READ AUDCEP
+               AT END
+                   GO TO FECHA-CEP.
+           MOVE LINHA-CEP TO REG-AUD-LIDO
+           IF RA-DATA = W-HOJE
+              EVALUATE RA-OPERACAO
+                 WHEN "GRAVACAO"
+                    ADD 1 TO W-CEP-GRAV
+                 WHEN "ALTERACAO"
+                    ADD 1 TO W-CEP-ALT
+                 WHEN "EXCLUSAO"
+                    ADD 1 TO W-CEP-EXC
+              END-EVALUATE.
+           GO TO LER-CEP.
+       FECHA-CEP.
+           CLOSE AUDCEP.
+       PROCESSA-CEP-FIM.
+           EXIT.
+      *
+      ***********************************************
+      * TOTALIZA O LOG DE AUDITORIA DO PRODUTO.DAT   *
+      ***********************************************
+       PROCESSA-PRODUTO.
+           OPEN INPUT AUDPROD
+           IF ST-PROD NOT = "00"
+              DISPLAY
+                 "AVISO: AUDPROD.LOG NAO ENCONTRADO, SEM MOVIMENTO"
+              GO TO PROCESSA-PRODUTO-FIM.
+       LER-PROD.
+           READ AUDPROD
+               AT END
+                   GO TO FECHA-PROD.
+           MOVE LINHA-PROD TO REG-AUD-LIDO
+           IF RA-DATA = W-HOJE
+              EVALUATE RA-OPERACAO
+                 WHEN "GRAVACAO"
+                    ADD 1 TO W-PROD-GRAV
+                 WHEN "ALTERACAO"
+                    ADD 1 TO W-PROD-ALT
+                 WHEN "EXCLUSAO"
+                    ADD 1 TO W-PROD-EXC
+              END-EVALUATE.
+           GO TO LER-PROD.
+       FECHA-PROD.
+           CLOSE AUDPROD.
+       PROCESSA-PRODUTO-FIM.
+           EXIT.
+      *
+      ***********************************************
+      * IMPRIME O RESUMO DE UMA PAGINA              *
+      ***********************************************
+       IMPRIME-RELATORIO.
+           MOVE CAB1 TO LINHA-REL
+           WRITE LINHA-REL.
+           MOVE DIA-AUD    TO CAB1-DD
+           MOVE MES-AUD    TO CAB1-MM
+           COMPUTE CAB1-AAAA = W-HOJE / 10000
+           MOVE CAB1-DATA  TO LINHA-REL
+           WRITE LINHA-REL.
+           MOVE DET-TITULO TO LINHA-REL
+           WRITE LINHA-REL.
+           MOVE SPACES   TO DET
+           MOVE "CEP.DAT (CLACEP)"   TO DET-ARQ
+           MOVE W-CEP-GRAV TO DET-GRAV
+           MOVE W-CEP-ALT  TO DET-ALT
+           MOVE W-CEP-EXC  TO DET-EXC
+           MOVE DET        TO LINHA-REL
+           WRITE LINHA-REL.
+           MOVE SPACES   TO DET
+           MOVE "PRODUTO.DAT (CLAPROD)" TO DET-ARQ
+           MOVE W-PROD-GRAV TO DET-GRAV
+           MOVE W-PROD-ALT  TO DET-ALT
+           MOVE W-PROD-EXC  TO DET-EXC
+           MOVE DET         TO LINHA-REL
+           WRITE LINHA-REL.
+       IMPRIME-RELATORIO-FIM.
+           EXIT.
+      *
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
