@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSDIC.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * CONSULTA ON-LINE AO DICIONARIO DE DADOS DOS    *
+      * ARQUIVOS CADCEP.DAT, CEP.DAT E PRODUTO.DAT,    *
+      * PARA USO DE PESSOAL DE OPERACAO (REQ 028)      *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 CONLIN       PIC 9(03) VALUE 001.
+       77 LIN          PIC 9(02) VALUE ZEROS.
+       77 IND-DIC      PIC 9(02) VALUE 01.
+      *
+      ***************************************************
+      * DICIONARIO DE DADOS - UMA LINHA POR CAMPO, NA    *
+      * MESMA ORDEM DAS FD'S DE CADCEP.DAT (CEP010),     *
+      * CEP.DAT (CEP002) E PRODUTO.DAT (CEP001)          *
+      ***************************************************
+       01 TAB-ARQUIVO.
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CADCEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "CEP.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+           05 FILLER PIC X(12) VALUE "PRODUTO.DAT".
+       01 TAB-ARQUIVO-RED REDEFINES TAB-ARQUIVO.
+           05 T-ARQUIVO PIC X(12) OCCURS 28 TIMES.
+      *
+       01 TAB-CAMPO.
+           05 FILLER PIC X(18) VALUE "CEP".
+           05 FILLER PIC X(18) VALUE "LOGRADOURO".
+           05 FILLER PIC X(18) VALUE "NUMERO".
+           05 FILLER PIC X(18) VALUE "COMPLEMENTO".
+           05 FILLER PIC X(18) VALUE "BAIRRO".
+           05 FILLER PIC X(18) VALUE "CIDADE".
+           05 FILLER PIC X(18) VALUE "UF".
+           05 FILLER PIC X(18) VALUE "SITUACAO".
+           05 FILLER PIC X(18) VALUE "NUMERO".
+           05 FILLER PIC X(18) VALUE "LOGRADOURO".
+           05 FILLER PIC X(18) VALUE "BAIRRO".
+           05 FILLER PIC X(18) VALUE "CIDADE".
+           05 FILLER PIC X(18) VALUE "UF".
+           05 FILLER PIC X(18) VALUE "SITUACAO".
+           05 FILLER PIC X(18) VALUE "DATA-SITUACAO".
+           05 FILLER PIC X(18) VALUE "CODIGO".
+           05 FILLER PIC X(18) VALUE "DESCRICAO".
+           05 FILLER PIC X(18) VALUE "TIPO".
+           05 FILLER PIC X(18) VALUE "IPI".
+           05 FILLER PIC X(18) VALUE "ICMS".
+           05 FILLER PIC X(18) VALUE "LUCRO".
+           05 FILLER PIC X(18) VALUE "SITUACAO".
+           05 FILLER PIC X(18) VALUE "ESTOQUE-ATUAL".
+           05 FILLER PIC X(18) VALUE "ESTOQUE-MINIMO".
+           05 FILLER PIC X(18) VALUE "PRECO-CUSTO".
+           05 FILLER PIC X(18) VALUE "PRECO-VENDA".
+           05 FILLER PIC X(18) VALUE "DATA-SITUACAO".
+           05 FILLER PIC X(18) VALUE "FORNECEDOR-CODIGO".
+       01 TAB-CAMPO-RED REDEFINES TAB-CAMPO.
+           05 T-CAMPO PIC X(18) OCCURS 28 TIMES.
+      *
+       01 TAB-TIPO.
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "X".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+           05 FILLER PIC X(01) VALUE "N".
+       01 TAB-TIPO-RED REDEFINES TAB-TIPO.
+           05 T-TIPO PIC X(01) OCCURS 28 TIMES.
+      *
+       01 TAB-TAMANHO.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 35.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 15.
+           05 FILLER PIC 9(02) VALUE 25.
+           05 FILLER PIC 9(02) VALUE 25.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 35.
+           05 FILLER PIC 9(02) VALUE 25.
+           05 FILLER PIC 9(02) VALUE 25.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 25.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 04.
+       01 TAB-TAMANHO-RED REDEFINES TAB-TAMANHO.
+           05 T-TAMANHO PIC 9(02) OCCURS 28 TIMES.
+      *
+       01 TAB-CHAVE.
+           05 FILLER PIC X(04) VALUE "PRIM".
+           05 FILLER PIC X(04) VALUE "ALT".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "ALT".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "PRIM".
+           05 FILLER PIC X(04) VALUE "ALT".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "PRIM".
+           05 FILLER PIC X(04) VALUE "ALT".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+           05 FILLER PIC X(04) VALUE "-".
+       01 TAB-CHAVE-RED REDEFINES TAB-CHAVE.
+           05 T-CHAVE PIC X(04) OCCURS 28 TIMES.
+      *
+       01 DET-DIC.
+           03 DD-ARQUIVO  PIC X(12).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DD-CAMPO    PIC X(18).
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DD-TIPO     PIC X(01).
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 DD-TAMANHO  PIC ZZ9.
+           03 FILLER      PIC X(03) VALUE SPACES.
+           03 DD-CHAVE    PIC X(04).
+      *-----------
+       SCREEN SECTION.
+       01  TELADIC.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "              DICIONARIO DE DADOS DO SISTEMA".
+           05  LINE 02  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 02  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 04  COLUMN 02
+               VALUE  "ARQUIVO     CAMPO              T TAM CHAVE".
+           05  LINE 05  COLUMN 02
+               VALUE  "----------- ----------------- -- --- -----".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE 01 TO IND-DIC.
+           MOVE 01 TO CONLIN.
+           DISPLAY TELADIC.
+       MOSTRA-LINHA.
+           IF IND-DIC > 28
+              MOVE "*** FIM DO DICIONARIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-SOL.
+           MOVE T-ARQUIVO (IND-DIC) TO DD-ARQUIVO
+           MOVE T-CAMPO (IND-DIC)   TO DD-CAMPO
+           MOVE T-TIPO (IND-DIC)    TO DD-TIPO
+           MOVE T-TAMANHO (IND-DIC) TO DD-TAMANHO
+           MOVE T-CHAVE (IND-DIC)   TO DD-CHAVE
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 02) DET-DIC
+           ADD 1 TO CONLIN
+           ADD 1 TO IND-DIC
+           IF CONLIN < 17
+                  GO TO MOSTRA-LINHA.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA (S/N) : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 33) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+                  GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+                  MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           IF IND-DIC > 28
+                  MOVE "*** NAO HA MAIS REGISTROS ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN
+           DISPLAY TELADIC
+           GO TO MOSTRA-LINHA.
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
