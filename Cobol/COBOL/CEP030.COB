@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQCEP.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * EXPURGO/ARQUIVAMENTO POR RETENCAO DOS REGISTROS *
+      * DE CEP.DAT HA MUITO TEMPO EM SITUACAO CANCELADO *
+      * OU EXCLUIDO (DATA-SITUACAO, GRAVADA PELO        *
+      * CLACEP/CEP002 - REQ 021). O REGISTRO E GRAVADO  *
+      * NO ARQUIVO DE ARQUIVO MORTO ANTES DE SER         *
+      * EXCLUIDO DE CEP.DAT, PARA PERMITIR RECUPERACAO  *
+      * CASO A EXCLUSAO TENHA SIDO UM ENGANO.           *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                                                      WITH DUPLICATES.
+       SELECT ARQMORTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 CADCEP.
+                03 NUMERO          PIC 9(08).
+                03 LOGRADOURO      PIC X(35).
+                03 BAIRRO          PIC X(25).
+                03 CIDADE          PIC X(25).
+                03 UF              PIC X(02).
+                03 SITUACAO        PIC X(01).
+                03 DATA-SITUACAO   PIC 9(08).
+      *
+       FD ARQMORTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.LOG".
+       01 LINHA-ARQ            PIC X(104).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-ARQ        PIC X(02) VALUE "00".
+       77 W-LIDOS       PIC 9(07) VALUE ZEROS.
+       77 W-ARQUIVADOS  PIC 9(07) VALUE ZEROS.
+       77 W-ANOS-RET    PIC 9(02) VALUE ZEROS.
+       77 W-ANO-SIT     PIC 9(04) VALUE ZEROS.
+       77 W-ANO-LIMITE  PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 DATA-ATU.
+          03 ANO-ATU    PIC 99.
+          03 MES-ATU    PIC 99.
+          03 DIA-ATU    PIC 99.
+       77 W-ANO-ATUAL   PIC 9(04) VALUE ZEROS.
+       01 W-SECULO      PIC 9(02) VALUE 20.
+       01 W-PIVO        PIC 9(02) VALUE 80.
+       01 REG-ARQ.
+          03 RA-NUMERO       PIC 9(08).
+          03 FILLER          PIC X VALUE SPACE.
+          03 RA-LOGRADOURO   PIC X(35).
+          03 FILLER          PIC X VALUE SPACE.
+          03 RA-BAIRRO       PIC X(25).
+          03 FILLER          PIC X VALUE SPACE.
+          03 RA-CIDADE       PIC X(25).
+          03 FILLER          PIC X VALUE SPACE.
+          03 RA-UF           PIC X(02).
+          03 FILLER          PIC X VALUE SPACE.
+          03 RA-SITUACAO     PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** ARQUIVAMENTO POR RETENCAO - CEP.DAT ***".
+           DISPLAY "RETER POR QUANTOS ANOS OS CANCELADOS/EXCLUIDOS : ".
+           ACCEPT W-ANOS-RET.
+           IF W-ANOS-RET = ZEROS
+              DISPLAY "*** QUANTIDADE DE ANOS INVALIDA ***"
+              STOP RUN.
+           DISPLAY "CONFIRMA O ARQUIVAMENTO/EXPURGO  (S/N) : ".
+           ACCEPT W-OPCAO.
+           IF W-OPCAO NOT = "S" AND "s"
+              DISPLAY "*** ARQUIVAMENTO CANCELADO PELO OPERADOR ***"
+              STOP RUN.
+           ACCEPT DATA-ATU FROM DATE
+           IF ANO-ATU < W-PIVO
+              COMPUTE W-ANO-ATUAL = (W-SECULO * 100) + ANO-ATU
+           ELSE
+              COMPUTE W-ANO-ATUAL = ((W-SECULO - 1) * 100) + ANO-ATU.
+           COMPUTE W-ANO-LIMITE = W-ANO-ATUAL - W-ANOS-RET.
+           OPEN I-O CEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP.DAT"
+              STOP RUN.
+           OPEN OUTPUT ARQMORTO
+           IF ST-ARQ NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQCEP.LOG"
+              CLOSE CEP
+              STOP RUN.
+      *
+       LER-SEQ.
+           READ CEP NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CEP.DAT"
+              GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS.
+           IF SITUACAO NOT = "C" AND NOT = "E"
+              GO TO LER-SEQ.
+           IF DATA-SITUACAO = ZEROS
+              GO TO LER-SEQ.
+           COMPUTE W-ANO-SIT = DATA-SITUACAO / 10000.
+           IF W-ANO-SIT > W-ANO-LIMITE
+              GO TO LER-SEQ.
+           MOVE SPACES      TO REG-ARQ
+           MOVE NUMERO      TO RA-NUMERO
+           MOVE LOGRADOURO  TO RA-LOGRADOURO
+           MOVE BAIRRO      TO RA-BAIRRO
+           MOVE CIDADE      TO RA-CIDADE
+           MOVE UF          TO RA-UF
+           MOVE SITUACAO    TO RA-SITUACAO
+           MOVE REG-ARQ     TO LINHA-ARQ
+           WRITE LINHA-ARQ
+           IF ST-ARQ NOT = "00"
+              DISPLAY "ERRO NA GRAVACAO DO ARQCEP.LOG - CEP " NUMERO
+              GO TO LER-SEQ.
+           DELETE CEP RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-ARQUIVADOS
+           ELSE
+              DISPLAY "ERRO NA EXCLUSAO DO REGISTRO CEP " NUMERO.
+           GO TO LER-SEQ.
+      *
+       ROT-FIM.
+           CLOSE CEP ARQMORTO.
+           DISPLAY "*** REGISTROS LIDOS.......: " W-LIDOS.
+           DISPLAY "*** REGISTROS ARQUIVADOS..: " W-ARQUIVADOS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
