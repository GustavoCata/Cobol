@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CEP010.
       *******************************
-      * CONSULTA DE CENTRO DE CUSTO *
+      * CONSULTA DE CEP             *
       *******************************
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
@@ -16,47 +16,108 @@
                ACCESS MODE  IS DYNAMIC
                RECORD KEY   IS CEP
                FILE STATUS  IS ST-ERRO
-               ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+               ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CIDADE WITH DUPLICATES.
+      *
+           SELECT SPOOL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-SPL.
+      *
+      *              *** FALLBACK DE CONSULTA AOS CORREIOS (REQ 029) ***
+           SELECT CORREIOS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ST-CORR.
+      *
+           SELECT CEPARQ ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CEPARQ-NUMERO
+               FILE STATUS  IS ST-CEPARQ
+               ALTERNATE RECORD KEY IS CEPARQ-CHAVE2 = CEPARQ-LOGRADOURO
+                                                      WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
       *
-      *COPY CADCEP.BOK.
-      *
       *****************************************************************
-      * ARQUIVO : CADCEP     - CADASTRO DE CENTROS DE CUSTOS          *
+      * ARQUIVO : CADCEP     - CADASTRO DE CEP                        *
       * SISTEMA PRINCIPAL :                                           *
-      * TAMANHO :  256  BYTES       FATOR DE BLOCO : 1                *
       * ORGANIZACAO : INDEXADO                                        *
-      * CHAVE 1     : CEP  -  CODIGO DO CENTRO DE CUSTO          *
-      * CHAVE 2     : LOGRADOURO  -  NOME DO CENTRO DE CUSTO            *
-      * ANOCISTA RESPONSAVEL : ANGELO LOTIERSO FILHO                  *
-      * DATA DEFINICAO : 03/05/95    DATA ULTIMA MANUT. : 03/05/95    *
+      * CHAVE 1     : CEP         -  CODIGO DE ENDERECAMENTO POSTAL   *
+      * CHAVE 2     : LOGRADOURO  -  NOME DA RUA                      *
+      * CHAVE 3     : CIDADE      -  NOME DA CIDADE                   *
+      * DATA DEFINICAO : 03/05/1995  DATA ULTIMA MANUT. : 08/08/2026  *
       *****************************************************************
       *
        FD CADCEP
               LABEL RECORD IS STANDARD
               VALUE OF FILE-ID IS W-CADCEP.
-       01 CADCEP.
-           03 CEP.
-              05 CEP1          PIC 9(08).
-              05 BAIRRO        PIC X(25).
-              05 CIDADE        PIC X(25).
-              05 NUM           PIC 9(08).
-              05 UF            PIC X(02). 
-              05 SITUA�AO      PIC X(01).
-           03 LOGRADOURO.
-              05 LOGRADOURO1   PIC X(35).
-           03 FILLER           PIC X(21).
+       01 REGCEP.
+           03 CEP              PIC 9(08).
+           03 LOGRADOURO       PIC X(35).
+           03 NUMERO           PIC 9(05).
+           03 COMPLEMENTO      PIC X(15).
+           03 BAIRRO           PIC X(25).
+           03 CIDADE           PIC X(25).
+           03 UF               PIC X(02).
+           03 SITUACAO         PIC X(01).
       *
       *****************************************************************
       *SEQ.*  NOME        *   DENOMINACAO              *TIPO * TAMANHO*
       *****************************************************************
-      * 01 * CEP1    * CODIGO DO CENTO DE CUSTO   *  N  *   03   *
-      * 02 * LOGRADOURO1     * DENOMINACAO                *  X  *   40   *
-      * 13 * FILLER       *                            *  X  *   21   *
+      * 01 * CEP          * CODIGO DE ENDERECAMENTO POSTAL *  N  * 08 *
+      * 02 * LOGRADOURO   * NOME DA RUA                *  X  *   35   *
+      * 03 * NUMERO       * NUMERO DO IMOVEL           *  N  *   05   *
+      * 04 * COMPLEMENTO  * COMPLEMENTO DO ENDERECO    *  X  *   15   *
+      * 05 * BAIRRO       * BAIRRO                     *  X  *   25   *
+      * 06 * CIDADE       * CIDADE                     *  X  *   25   *
+      * 07 * UF           * UNIDADE DA FEDERACAO       *  X  *   02   *
+      * 08 * SITUACAO     * A-ATIVO I-INATIVO C-CANCEL *  X  *   01   *
+      *****************************************************************
+      *
+      *****************************************************************
+      * ARQUIVO : SPOOL      - LISTAGEM IMPRESSA DA CONSULTA (REQ 017) *
+      *****************************************************************
+       FD SPOOL
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CEP010.LST".
+       01 LINHA-SPL        PIC X(88).
+      *
+      *****************************************************************
+      * ARQUIVO : CORREIOS   - EXTRATO DE FAIXAS DE CEP DOS CORREIOS,  *
+      *           MESMO EXTRATO USADO NA CARGA NOTURNA (CEP020),      *
+      *           CONSULTADO AQUI COMO FALLBACK QUANDO O CEP DIGITADO *
+      *           AINDA NAO ESTA EM CADCEP.DAT (REQ 029)              *
+      *****************************************************************
+       FD CORREIOS
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CORREIOS.TXT".
+       01 CORR-REG.
+                03 CORR-NUMERO     PIC 9(08).
+                03 CORR-LOGRADOURO PIC X(35).
+                03 CORR-BAIRRO     PIC X(25).
+                03 CORR-CIDADE     PIC X(25).
+                03 CORR-UF         PIC X(02).
+      *
+      *****************************************************************
+      * ARQUIVO : CEPARQ     - CEP.DAT, USADO SO PARA GRAVAR O        *
+      *           ENDERECO ACHADO NOS CORREIOS (REQ 029); NOMES DE    *
+      *           CAMPO PREFIXADOS CEPARQ- POIS CEP.DAT TEM UM CAMPO  *
+      *           NUMERO QUE COLIDIRIA COM O NUMERO (Nº DO IMOVEL) JA *
+      *           USADO ABAIXO PARA CADCEP.DAT NESTE PROGRAMA         *
       *****************************************************************
+       FD CEPARQ
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CEP.DAT".
+       01 CEPARQ-REG.
+                03 CEPARQ-NUMERO          PIC 9(08).
+                03 CEPARQ-LOGRADOURO      PIC X(35).
+                03 CEPARQ-BAIRRO          PIC X(25).
+                03 CEPARQ-CIDADE          PIC X(25).
+                03 CEPARQ-UF              PIC X(02).
+                03 CEPARQ-SITUACAO        PIC X(01).
+                03 CEPARQ-DATA-SITUACAO   PIC 9(08).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
@@ -69,18 +130,77 @@
        01 SOLIC        PIC X(20) VALUE SPACES.
        01 W-CADCEP     PIC X(40) VALUE "CADCEP.DAT                    ".
        01 CONLIN       PIC 9(03) VALUE 001.
+       01 LIN          PIC 9(02) VALUE ZEROS.
        01 RCEP         PIC 9(08) VALUE ZEROS.
-       01 RLOGRADOURO  PIC X(25) VALUE SPACES.
+       01 RLOGRADOURO  PIC X(35) VALUE SPACES.
+       01 W-EMPRESA    PIC X(20) VALUE "FATEC ZL".
+       01 W-SOFILTRO   PIC X(01) VALUE "N".
+      *              *** CAMPOS DA BUSCA POR CIDADE+UF (REQ 016) ***
+       01 W-FILTRUF    PIC X(01) VALUE "N".
+       01 W-UF-BUSCA   PIC X(02) VALUE SPACES.
+      *              *** CAMPOS DA IMPRESSAO DO RESULTADO (REQ 017) ***
+       01 ST-SPL       PIC X(02) VALUE "00".
+       01 W-IMPRIME    PIC X(01) VALUE "N".
+       01 W-SPL-ABERTO PIC X(01) VALUE "N".
+      *              *** CONTADOR DE ENCONTRADOS (REQ 018) ***
+       01 W-ACHADOS    PIC 9(05) VALUE ZEROS.
+      *              *** PAGINACAO P/TRAS NA CONSULTA (REQ 026) ***
+       01 W-TIPO-BUSCA     PIC X(01) VALUE SPACES.
+       01 W-PRIMEIRA-PAG   PIC X(01) VALUE "S".
+       01 W-TEM-ANT        PIC X(01) VALUE "N".
+       01 W-PAG-NIVEL      PIC 9(03) VALUE ZEROS.
+       01 W-VEIO-VOLTAR    PIC X(01) VALUE "N".
+       01 W-PILHA-PAG.
+           05 W-PILHA-OCR OCCURS 50 TIMES.
+               10 W-PILHA-CEP     PIC 9(08).
+               10 W-PILHA-LOG     PIC X(35).
+               10 W-PILHA-CID     PIC X(25).
+               10 W-PILHA-UF      PIC X(02).
+               10 W-PILHA-ACHADOS PIC 9(05).
+      *              *** FALLBACK DE CONSULTA AOS CORREIOS (REQ 029) ***
+       01 ST-CORR          PIC X(02) VALUE "00".
+       01 ST-CEPARQ        PIC X(02) VALUE "00".
+       01 W-ACHOU-CORR     PIC X(01) VALUE "N".
+       01 W-CEPARQ-ABERTO  PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+      *              *** CAMPOS PARA TRATAMENTO DE DATA ***
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 99.
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 DATA-N.
+          03 DIA       PIC 99.
+          03 MES       PIC 99.
+          03 ANO       PIC 9999.
+       01 DATA-INV.
+          03 ANO-INV   PIC 9999.
+          03 MES-INV   PIC 99.
+          03 DIA-INV   PIC 99.
+       01 DATA-FOR.
+          03 DIA-FOR   PIC 99.
+          03 BR1-FOR   PIC X(01) VALUE "/".
+          03 MES-FOR   PIC 99.
+          03 BR2-FOR   PIC X(01) VALUE "/".
+          03 ANO-FOR   PIC 9999.
+       01 W-01         PIC 9(04).
+       01 FLAG1        PIC 9(01).
+       01 W-SECULO     PIC 9(02) VALUE 20.
+      *              *** JANELA DE SECULO PARA O ANO-EQ (2 DIGITOS) ***
+      *              ANO-EQ 00-79 VIRA 20XX , ANO-EQ 80-99 VIRA 19XX
+       01 W-PIVO       PIC 9(02) VALUE 80.
       *-----------------------------------------------------------------
+      *
       ******************
       * REPORT SECTION *
       ******************
       *
        01 DET2.
           03 FILLER    PIC X(16) VALUE SPACES.
-          03 DET21     PIC 9(03) VALUE ZEROS.
-          03 FILLER    PIC X(04) VALUE SPACES.
-          03 DET22     PIC X(40) VALUE SPACES.
+          03 DET21     PIC 9(08) VALUE ZEROS.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET22     PIC X(35) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET23     PIC X(25) VALUE SPACES.
       *
       ******************
       * ROTINA DE TELA *
@@ -88,118 +208,63 @@
       *
        SCREEN SECTION.
        01  TELACEP010.
-           5  BLANK SCREEN.
+           05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
-               VALUE  "����������������������������������������".
+               VALUE  "                             CONSULTA CE".
            05  LINE 01  COLUMN 41
-               VALUE  "��������������������������������������ͻ".
+               VALUE  "P".
            05  LINE 02  COLUMN 01
-               VALUE  "�                      *** CONSULTA DE C".
+               VALUE  "========================================".
            05  LINE 02  COLUMN 41
-               VALUE  "ENTROS DE CUSTOS ***                   �".
+               VALUE  "========================================".
            05  LINE 03  COLUMN 01
-               VALUE  "����������������������������������������".
-           05  LINE 03  COLUMN 41
-               VALUE  "��������������������������������������Ķ".
-           05  LINE 04  COLUMN 01
-               VALUE  "�              CODIGO                 DE".
-           05  LINE 04  COLUMN 41
-               VALUE  "NOMINACAO                              �".
+               VALUE  "CEP:".
            05  LINE 05  COLUMN 01
-               VALUE  "�              ------   ----------------".
-           05  LINE 05  COLUMN 41
-               VALUE  "------------------------               �".
-           05  LINE 06  COLUMN 01
-               VALUE  "�".
-           05  LINE 06  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "LOGRADOURO:".
            05  LINE 07  COLUMN 01
-               VALUE  "�".
-           05  LINE 07  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 08  COLUMN 01
-               VALUE  "�".
-           05  LINE 08  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "NUMERO:".
            05  LINE 09  COLUMN 01
-               VALUE  "�".
-           05  LINE 09  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 10  COLUMN 01
-               VALUE  "�".
-           05  LINE 10  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "COMPLEMENTO:".
            05  LINE 11  COLUMN 01
-               VALUE  "�".
-           05  LINE 11  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 12  COLUMN 01
-               VALUE  "�".
-           05  LINE 12  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "BAIRRO:".
            05  LINE 13  COLUMN 01
-               VALUE  "�".
-           05  LINE 13  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 14  COLUMN 01
-               VALUE  "�".
-           05  LINE 14  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "CIDADE:".
            05  LINE 15  COLUMN 01
-               VALUE  "�".
-           05  LINE 15  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 16  COLUMN 01
-               VALUE  "�".
-           05  LINE 16  COLUMN 41
-               VALUE  "                                       �".
+               VALUE  "UF:".
            05  LINE 17  COLUMN 01
-               VALUE  "�".
-           05  LINE 17  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 18  COLUMN 01
-               VALUE  "�".
-           05  LINE 18  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 19  COLUMN 01
-               VALUE  "�".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 20  COLUMN 01
-               VALUE  "�".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 21  COLUMN 01
-               VALUE  "�".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 22  COLUMN 01
-               VALUE  "����������������������������������������".
-           05  LINE 22  COLUMN 41
-               VALUE  "��������������������������������������Ķ".
-           05  LINE 23  COLUMN 01
-               VALUE  "�MENSAGEM :".
-           05  LINE 23  COLUMN 41
-               VALUE  "                              � OCP038 �".
-           05  LINE 24  COLUMN 01
-               VALUE  "����������������������������������������".
-           05  LINE 24  COLUMN 41
-               VALUE  "��������������������������������������ͼ".
-           05  T-EMPRESA
-               LINE 02  COLUMN 02  PIC X(20)
-               USING  W-EMPRESA
+               VALUE  "SITUACAO:".
+           05  TCEP
+               LINE 03  COLUMN 05  PIC 9(08)
+               USING  CEP
+               HIGHLIGHT.
+           05  TLOGRADOURO
+               LINE 05  COLUMN 12  PIC X(35)
+               USING  LOGRADOURO
+               HIGHLIGHT.
+           05  TNUMERO
+               LINE 07  COLUMN 08  PIC 9(05)
+               USING  NUMERO
                HIGHLIGHT.
-           05  DATELA
-               LINE 02  COLUMN 69  PIC XX/XX/XX
-               USING  DATA-EQ
+           05  TCOMPLEMENTO
+               LINE 09  COLUMN 13  PIC X(15)
+               USING  COMPLEMENTO
+               HIGHLIGHT.
+           05  TBAIRRO
+               LINE 11  COLUMN 08  PIC X(25)
+               USING  BAIRRO
+               HIGHLIGHT.
+           05  TCIDADE
+               LINE 13  COLUMN 08  PIC X(25)
+               USING  CIDADE
+               HIGHLIGHT.
+           05  TUF
+               LINE 15  COLUMN 04  PIC X(02)
+               USING  UF
+               HIGHLIGHT.
+           05  TSITUACAO
+               LINE 17  COLUMN 10  PIC X(01)
+               USING  SITUACAO
                HIGHLIGHT.
-       01 OCT038T.
-           05  OCT03801
-               LINE 06  COLUMN 18  PIC 9(03)
-               USING  OCW03801.
-           05  OCT03802
-               LINE 06  COLUMN 25  PIC X(40)
-               USING  OCW03802.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -207,14 +272,18 @@
            ACCEPT DATA-EQ FROM DATE.
       *
        ROT-INC.
-           MOVE   DATA-EQ TO DATA-INV.
+           MOVE   DIA-EQ TO DIA-INV.
+           MOVE   MES-EQ TO MES-INV.
+           IF ANO-EQ < W-PIVO
+              COMPUTE ANO-INV = (W-SECULO * 100) + ANO-EQ
+           ELSE
+              COMPUTE ANO-INV = ((W-SECULO - 1) * 100) + ANO-EQ.
            PERFORM INVNOR.
-           MOVE DATA-N TO DATA-EQ.
        INC-OP1.
            OPEN I-O   CADCEP
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CENTROS DE CUSTOS NAO EXISTE" TO MENS
+                 MOVE "ARQUIVO DE CEP NAO EXISTE" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2
               ELSE
@@ -228,7 +297,7 @@
            DISPLAY  TELACEP010.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/DENOMIN."
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/LOGRADOURO"
            ACCEPT TCEP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -240,31 +309,106 @@
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
-           MOVE RCEP TO CEP1
+           PERFORM PERG-FILTRO THRU PERG-FILTRO-FIM.
+           MOVE "N" TO W-FILTRUF
+           MOVE ZEROS TO W-ACHADOS
+           MOVE ZEROS TO W-PAG-NIVEL
+           MOVE "N" TO W-VEIO-VOLTAR
+           MOVE "1" TO W-TIPO-BUSCA
+           MOVE "S" TO W-PRIMEIRA-PAG
+           MOVE CEP TO RCEP
+           MOVE RCEP TO CEP
            START CADCEP KEY IS NOT LESS CEP INVALID KEY
-                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM BUSCA-CORREIOS THRU BUSCA-CORREIOS-FIM
                  GO TO INC-001.
            GO TO INC-RD2.
        INC-001B.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO "
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/CIDADE+UF"
            ACCEPT TLOGRADOURO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
                       CLOSE CADCEP
                       GO TO ROT-FIM.
            IF W-ACT = 03
-                      GO TO INC-001A.
+                      GO TO INC-001C.
            IF W-ACT > 03
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
-           MOVE RLOGRADOURO TO LOGRADOURO1
+           PERFORM PERG-FILTRO THRU PERG-FILTRO-FIM.
+           MOVE "N" TO W-FILTRUF
+           MOVE ZEROS TO W-ACHADOS
+           MOVE ZEROS TO W-PAG-NIVEL
+           MOVE "N" TO W-VEIO-VOLTAR
+           MOVE "2" TO W-TIPO-BUSCA
+           MOVE "S" TO W-PRIMEIRA-PAG
+           MOVE LOGRADOURO TO RLOGRADOURO
+           MOVE RLOGRADOURO TO LOGRADOURO
            START CADCEP KEY IS NOT LESS LOGRADOURO INVALID KEY
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
+           GO TO INC-RD2.
+      *
+       INC-001C.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CEP    "
+           ACCEPT TCIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001C.
+       INC-001D.
+           ACCEPT TUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001D.
+           PERFORM PERG-FILTRO THRU PERG-FILTRO-FIM.
+           MOVE "S" TO W-FILTRUF
+           MOVE ZEROS TO W-ACHADOS
+           MOVE ZEROS TO W-PAG-NIVEL
+           MOVE "N" TO W-VEIO-VOLTAR
+           MOVE "3" TO W-TIPO-BUSCA
+           MOVE "S" TO W-PRIMEIRA-PAG
+           MOVE UF  TO W-UF-BUSCA
+           START CADCEP KEY IS NOT LESS CIDADE INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001C.
+           GO TO INC-RD2.
+      *
+       PERG-FILTRO.
+           MOVE "N" TO W-SOFILTRO
+           DISPLAY (23, 13) "SOMENTE ATIVOS (S/N) : "
+           ACCEPT  (23, 36) W-SOFILTRO WITH UPDATE
+           IF W-SOFILTRO NOT = "S" AND NOT = "s"
+                 MOVE "N" TO W-SOFILTRO.
+           DISPLAY (23, 13) "IMPRIMIR RESULTADO (S/N) : "
+           ACCEPT  (23, 41) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME NOT = "S" AND NOT = "s"
+                 MOVE "N" TO W-IMPRIME
+           ELSE
+                 MOVE "S" TO W-IMPRIME
+                 IF W-SPL-ABERTO = "N"
+                    OPEN OUTPUT SPOOL
+                    MOVE "S" TO W-SPL-ABERTO.
+       PERG-FILTRO-FIM.
+           EXIT.
+      *
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADCEP NEXT
@@ -279,29 +423,199 @@
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           IF W-SOFILTRO = "S"
+              IF SITUACAO NOT = "A"
+                 GO TO INC-RD2.
+           IF W-FILTRUF = "S"
+              IF UF NOT = W-UF-BUSCA
+                 GO TO INC-RD2.
        ROT-MONTAR.
-           MOVE CEP1 TO DET21
-           MOVE LOGRADOURO1 TO DET22
+           IF CONLIN = 1
+              PERFORM SALVA-PRIM-PAG THRU SALVA-PRIM-PAG-FIM.
+           MOVE CEP TO DET21
+           MOVE LOGRADOURO TO DET22
+           MOVE BAIRRO TO DET23
            COMPUTE LIN = CONLIN + 5
            DISPLAY (LIN, 02) DET2
+           ADD 1 TO W-ACHADOS
+           DISPLAY (01, 55) "ENCONTRADOS: " W-ACHADOS
+           IF W-IMPRIME = "S"
+              MOVE DET2 TO LINHA-SPL
+              WRITE LINHA-SPL.
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
       *
        ROT-SOL.
-           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           DISPLAY (23, 13) " *** CONTINUA(S) VOLTAR(V) N=FIM : . ***"
            MOVE "S" TO W-OPCAO
-           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           ACCEPT  (23, 48) W-OPCAO  WITH UPDATE
            IF W-OPCAO = "S"
                   MOVE 01 TO CONLIN
                   DISPLAY TELACEP010
                   GO TO INC-RD2.
+           IF W-OPCAO = "V" OR "v"
+                  IF W-TEM-ANT NOT = "S"
+                     MOVE "*** NAO HA PAGINA ANTERIOR ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+                  PERFORM VOLTA-PAGINA THRU VOLTA-PAGINA-FIM
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACEP010
+                  GO TO INC-RD2.
            IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  MOVE "*** DIGITE S=SIM  N=NAO  V=VOLTAR ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-SOL.
            MOVE 01 TO CONLIN.
            GO TO INC-001.
+      *
+      ***********************************************
+      * GUARDA A CHAVE DO 1O REGISTRO DA PAGINA      *
+      * ATUAL, PARA PERMITIR VOLTAR UMA PAGINA       *
+      * (REQ 026)                                    *
+      ***********************************************
+       SALVA-PRIM-PAG.
+           IF W-VEIO-VOLTAR = "S"
+              MOVE "N" TO W-VEIO-VOLTAR
+              GO TO SALVA-PRIM-PAG-FIM.
+           IF W-PRIMEIRA-PAG = "S"
+              MOVE "N" TO W-PRIMEIRA-PAG
+              MOVE 1 TO W-PAG-NIVEL
+              MOVE ZEROS TO W-PILHA-ACHADOS (W-PAG-NIVEL)
+           ELSE
+              IF W-PAG-NIVEL < 50
+                 ADD 1 TO W-PAG-NIVEL
+              END-IF
+              MOVE W-ACHADOS TO W-PILHA-ACHADOS (W-PAG-NIVEL).
+           MOVE CEP         TO W-PILHA-CEP (W-PAG-NIVEL)
+           MOVE LOGRADOURO  TO W-PILHA-LOG (W-PAG-NIVEL)
+           MOVE CIDADE      TO W-PILHA-CID (W-PAG-NIVEL)
+           MOVE UF          TO W-PILHA-UF  (W-PAG-NIVEL)
+           MOVE "N" TO W-TEM-ANT
+           IF W-PAG-NIVEL > 1
+              MOVE "S" TO W-TEM-ANT.
+       SALVA-PRIM-PAG-FIM.
+           EXIT.
+      *
+      ***********************************************
+      * REPOSICIONA O ARQUIVO NA CHAVE DA PAGINA     *
+      * ANTERIOR, CONFORME O TIPO DE BUSCA EM CURSO  *
+      * (REQ 026)                                    *
+      ***********************************************
+       VOLTA-PAGINA.
+           SUBTRACT 1 FROM W-PAG-NIVEL
+           MOVE W-PILHA-ACHADOS (W-PAG-NIVEL) TO W-ACHADOS
+           EVALUATE W-TIPO-BUSCA
+              WHEN "1"
+                 MOVE W-PILHA-CEP (W-PAG-NIVEL) TO CEP
+                 START CADCEP KEY IS NOT LESS CEP INVALID KEY
+                       MOVE "*** ERRO AO REPOSICIONAR ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+              WHEN "2"
+                 MOVE W-PILHA-LOG (W-PAG-NIVEL) TO LOGRADOURO
+                 START CADCEP KEY IS NOT LESS LOGRADOURO INVALID KEY
+                       MOVE "*** ERRO AO REPOSICIONAR ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+              WHEN "3"
+                 MOVE W-PILHA-CID (W-PAG-NIVEL) TO CIDADE
+                 MOVE W-PILHA-UF  (W-PAG-NIVEL) TO W-UF-BUSCA
+                 START CADCEP KEY IS NOT LESS CIDADE INVALID KEY
+                       MOVE "*** ERRO AO REPOSICIONAR ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-EVALUATE.
+           MOVE "S" TO W-VEIO-VOLTAR
+           MOVE "N" TO W-TEM-ANT
+           IF W-PAG-NIVEL > 1
+              MOVE "S" TO W-TEM-ANT.
+       VOLTA-PAGINA-FIM.
+           EXIT.
+      *
+      ***********************************************
+      * FALLBACK: CONSULTA AO EXTRATO DOS CORREIOS   *
+      * QUANDO O CEP DIGITADO NAO EXISTE EM CADCEP   *
+      * (START ... INVALID KEY), E OFERECE GRAVAR O  *
+      * ENDERECO LOCALMENTE SE ACHADO (REQ 029)      *
+      ***********************************************
+       BUSCA-CORREIOS.
+           MOVE "*** NAO CADASTRADO, CONSULTANDO CORREIOS ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           OPEN INPUT CORREIOS
+           IF ST-CORR NOT = "00"
+              MOVE "*** EXTRATO DOS CORREIOS INDISPONIVEL ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-CORREIOS-FIM.
+           MOVE "N" TO W-ACHOU-CORR.
+       BUSCA-CORREIOS-LER.
+           READ CORREIOS
+               AT END
+                   GO TO BUSCA-CORREIOS-FECHA.
+           IF CORR-NUMERO = RCEP
+              MOVE "S" TO W-ACHOU-CORR
+              GO TO BUSCA-CORREIOS-FECHA.
+           GO TO BUSCA-CORREIOS-LER.
+       BUSCA-CORREIOS-FECHA.
+           CLOSE CORREIOS.
+           IF W-ACHOU-CORR NOT = "S"
+              MOVE "*** CEP NAO ENCONTRADO NOS CORREIOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO BUSCA-CORREIOS-FIM.
+           DISPLAY (23, 13) "ACHADO NOS CORREIOS - GRAVAR (S/N) : "
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 50) W-OPCAO WITH UPDATE
+           IF W-OPCAO NOT = "S" AND NOT = "s"
+              GO TO BUSCA-CORREIOS-FIM.
+           PERFORM GRAVA-CORREIOS-LOCAL THRU GRAVA-CORREIOS-LOCAL-FIM.
+       BUSCA-CORREIOS-FIM.
+           EXIT.
+      *
+      ***********************************************
+      * GRAVA EM CEP.DAT E CADCEP.DAT O ENDERECO     *
+      * ACHADO NOS CORREIOS, PARA QUE A PROXIMA      *
+      * CONSULTA POR ESSE CEP SEJA LOCAL (REQ 029)   *
+      ***********************************************
+       GRAVA-CORREIOS-LOCAL.
+           IF W-CEPARQ-ABERTO = "N"
+              OPEN I-O CEPARQ
+              IF ST-CEPARQ = "30"
+                 OPEN OUTPUT CEPARQ
+                 CLOSE CEPARQ
+                 OPEN I-O CEPARQ
+              END-IF
+              IF ST-CEPARQ NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CEP.DAT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO GRAVA-CORREIOS-LOCAL-FIM
+              END-IF
+              MOVE "S" TO W-CEPARQ-ABERTO.
+           MOVE CORR-NUMERO     TO CEPARQ-NUMERO
+           MOVE CORR-LOGRADOURO TO CEPARQ-LOGRADOURO
+           MOVE CORR-BAIRRO     TO CEPARQ-BAIRRO
+           MOVE CORR-CIDADE     TO CEPARQ-CIDADE
+           MOVE CORR-UF         TO CEPARQ-UF
+           MOVE "A"             TO CEPARQ-SITUACAO
+           MOVE ZEROS           TO CEPARQ-DATA-SITUACAO
+           WRITE CEPARQ-REG
+           IF ST-CEPARQ NOT = "00" AND NOT = "22"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CEP.DAT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           MOVE CORR-NUMERO     TO CEP
+           MOVE CORR-LOGRADOURO TO LOGRADOURO
+           MOVE ZEROS           TO NUMERO
+           MOVE SPACES          TO COMPLEMENTO
+           MOVE CORR-BAIRRO     TO BAIRRO
+           MOVE CORR-CIDADE     TO CIDADE
+           MOVE CORR-UF         TO UF
+           MOVE "A"             TO SITUACAO
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "22"
+              MOVE "*** ENDERECO GRAVADO LOCALMENTE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEP.DAT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-CORREIOS-LOCAL-FIM.
+           EXIT.
       *
        NOV-SOL.
            DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
@@ -311,6 +625,9 @@
                   MOVE 01 TO CONLIN
                   MOVE ZEROS  TO RCEP
                   MOVE SPACES TO RLOGRADOURO
+                  MOVE SPACES TO CIDADE UF
+                  MOVE "N" TO W-FILTRUF
+                  MOVE ZEROS TO W-ACHADOS
                   GO TO INC-001.
            IF W-OPCAO NOT = "N"
                   MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
@@ -322,8 +639,12 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE CADCEP.
+           IF W-SPL-ABERTO = "S"
+              CLOSE SPOOL.
+           IF W-CEPARQ-ABERTO = "S"
+              CLOSE CEPARQ.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -346,5 +667,60 @@
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
-    
-      *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+      *
+      *
+       FORNOR.
+           MOVE DIA-FOR TO DIA
+           MOVE MES-FOR TO MES
+           MOVE ANO-FOR TO ANO.
+      *
+      * FUNCAO : CONVERTE DATA FORMATADA EM NORMAL
+      *
+       NORINV.
+           MOVE DIA     TO DIA-INV DIA-FOR
+           MOVE MES     TO MES-INV MES-FOR
+           MOVE ANO     TO ANO-INV ANO-FOR.
+      *
+      * FUNCAO : CONVERTE DATA NORMAL P/INVERTIDA E FORMATADA
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA DIA-FOR
+           MOVE MES-INV TO MES MES-FOR
+           MOVE ANO-INV TO ANO ANO-FOR.
+      *
+      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMA
+      *
+       VALDATA.
+           MOVE 0 TO FLAG1.
+           GO TO D31 D28 D31 D30 D31 D30 D31 D31 D30 D31 D30 D31
+                                          DEPENDING ON MES
+           MOVE 1 TO FLAG1
+           GO TO VALDATA-FIM.
+       D31.
+           IF DIA > 31
+              MOVE 2 TO FLAG1
+              GO TO VALDATA-FIM.
+       D30.
+           IF DIA > 30
+              MOVE 2 TO FLAG1
+              GO TO VALDATA-FIM.
+       D28.
+           COMPUTE W-01 = ANO / 4
+           COMPUTE W-01 = W-01 * 4
+           COMPUTE W-01 = ANO - W-01
+           IF W-01 = ZEROS
+                IF DIA > 29
+                  MOVE 2 TO FLAG1
+                  GO TO VALDATA-FIM
+                ELSE
+                  IF DIA > 28
+                    MOVE 2 TO FLAG1
+                    GO TO VALDATA-FIM.
+       VALDATA-FIM.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
