@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPPROD.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * EXPORTACAO DE PRODUTO.DAT EM FORMATO DELIMITADO *
+      * (CSV) PARA IMPORTACAO NO SISTEMA DE CONTABILI-  *
+      * DADE: CODIGO;DESCRICAO;TIPO;IPI;ICMS;LUCRO;     *
+      * SITUACAO - DELIMITADOR ";" (DECIMAL-POINT IS    *
+      * COMMA JA USA "," COMO SEPARADOR DECIMAL NOS     *
+      * CAMPOS EDITADOS)                                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+       SELECT EXPORTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 9(03).
+                03 DESCRICAO       PIC X(25).
+                03 TIPO            PIC 9(02).
+                03 IPI             PIC 99V99.
+                03 ICMS            PIC 99V99.
+                03 LUCRO           PIC 99v99.
+                03 SITUACAO        PIC X(01).
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08).
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *
+       FD EXPORTA
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "EXPPROD.CSV".
+       01 LINHA-EXP            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-EXP       PIC X(02) VALUE "00".
+       77 W-TOTAL      PIC 9(05) VALUE ZEROS.
+       01 W-CODIGO-ED  PIC 999.
+       01 W-TIPO-ED    PIC 99.
+       01 W-IPI-ED     PIC 99,99.
+       01 W-ICMS-ED    PIC 99,99.
+       01 W-LUCRO-ED   PIC 99,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM2.
+           OPEN OUTPUT EXPORTA
+           IF ST-EXP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO EXPPROD.CSV"
+              GO TO ROT-FIM.
+           MOVE "CODIGO;DESCRICAO;TIPO;IPI;ICMS;LUCRO;SITUACAO"
+                                                       TO LINHA-EXP
+           WRITE LINHA-EXP.
+      *
+       LER-SEQ.
+           READ PRODUTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM.
+           MOVE CODIGO TO W-CODIGO-ED
+           MOVE TIPO   TO W-TIPO-ED
+           MOVE IPI    TO W-IPI-ED
+           MOVE ICMS   TO W-ICMS-ED
+           MOVE LUCRO  TO W-LUCRO-ED
+           STRING W-CODIGO-ED    DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  DESCRICAO      DELIMITED BY "  "
+                  ";"            DELIMITED BY SIZE
+                  W-TIPO-ED      DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  W-IPI-ED       DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  W-ICMS-ED      DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  W-LUCRO-ED     DELIMITED BY SIZE
+                  ";"            DELIMITED BY SIZE
+                  SITUACAO       DELIMITED BY SIZE
+                  INTO LINHA-EXP.
+           WRITE LINHA-EXP
+           ADD 1 TO W-TOTAL.
+           GO TO LER-SEQ.
+      *
+       ROT-FIM.
+           CLOSE EXPORTA.
+       ROT-FIM2.
+           CLOSE PRODUTO.
+           DISPLAY "*** PRODUTOS EXPORTADOS: " W-TOTAL.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
