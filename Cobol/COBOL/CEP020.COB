@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARCEP.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * CARGA NOTURNA DO EXTRATO DE FAIXAS DE CEP DOS   *
+      * CORREIOS PARA CEP.DAT E CADCEP.DAT              *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CORREIOS.TXT DEVE CHEGAR ORDENADO ASCENDENTE POR CORR-NUMERO -   *
+      * O TESTE DE RETOMADA EM LER-CORREIOS (CORR-NUMERO NOT > W-ULTNUM)*
+      * PULA REGISTROS COM BASE NESSA ORDENACAO; UM EXTRATO FORA DE     *
+      * ORDEM (OU VARIOS LOTES REGIONAIS CONCATENADOS SEM REORDENAR)    *
+      * FARIA O RESTART PULAR REGISTROS VALIDOS SEM ACUSAR ERRO.        *
+       SELECT CORREIOS ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CORR.
+       SELECT CEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                                                      WITH DUPLICATES.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCEP
+                    FILE STATUS  IS ST-CAD
+                    ALTERNATE RECORD KEY IS LOGRADOURO2 WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CIDADE2 WITH DUPLICATES.
+       SELECT CKPT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CKP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *****************************************************************
+      * ARQUIVO : CORREIOS   - EXTRATO DE FAIXAS DE CEP DOS CORREIOS  *
+      * ORGANIZACAO : SEQUENCIAL                                      *
+      *****************************************************************
+       FD CORREIOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CORREIOS.TXT".
+       01 CORR-REG.
+                03 CORR-NUMERO     PIC 9(08).
+                03 CORR-LOGRADOURO PIC X(35).
+                03 CORR-BAIRRO     PIC X(25).
+                03 CORR-CIDADE     PIC X(25).
+                03 CORR-UF         PIC X(02).
+      *
+       FD CEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 CEPREG.
+                03 NUMERO          PIC 9(08).
+                03 LOGRADOURO      PIC X(35).
+                03 BAIRRO          PIC X(25).
+                03 CIDADE          PIC X(25).
+                03 UF              PIC X(02).
+                03 SITUACAO        PIC X(01).
+                03 DATA-SITUACAO   PIC 9(08).
+      *
+       FD CADCEP
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CODCEP           PIC 9(08).
+           03 LOGRADOURO2       PIC X(35).
+           03 NUMERO2           PIC 9(05).
+           03 COMPLEMENTO2      PIC X(15).
+           03 BAIRRO2           PIC X(25).
+           03 CIDADE2           PIC X(25).
+           03 UF2               PIC X(02).
+           03 SITUACAO2         PIC X(01).
+      *
+      *****************************************************************
+      * ARQUIVO : CKPT        - PONTO DE CONTROLE (CHECKPOINT) DA     *
+      *                         CARGA, GUARDA O ULTIMO NUMERO DE CEP  *
+      *                         GRAVADO COM SUCESSO PARA PERMITIR O   *
+      *                         REINICIO DA CARGA SEM REPROCESSAR     *
+      *                         TUDO DESDE O COMECO                   *
+      *****************************************************************
+       FD CKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CARCEP.CKP".
+       01 REG-CKP          PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-CORR      PIC X(02) VALUE "00".
+       77 ST-CAD       PIC X(02) VALUE "00".
+       77 ST-CKP       PIC X(02) VALUE "00".
+       77 W-FIM        PIC X(01) VALUE "N".
+       77 W-LIDOS      PIC 9(07) VALUE ZEROS.
+       77 W-GRAVCEP    PIC 9(07) VALUE ZEROS.
+       77 W-GRAVCAD    PIC 9(07) VALUE ZEROS.
+       77 W-DUPLIC     PIC 9(07) VALUE ZEROS.
+       77 W-PULADOS    PIC 9(07) VALUE ZEROS.
+       77 MENS         PIC X(60) VALUE SPACES.
+      *              *** CAMPOS DO CHECKPOINT/RESTART (REQ 012) ***
+       77 W-ULTNUM       PIC 9(08) VALUE ZEROS.
+       77 W-CONT-CKP     PIC 9(05) VALUE ZEROS.
+       77 W-INTERVALO-CKP PIC 9(05) VALUE 00500.
+       77 W-CKP-CARREGADO PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** INICIO DA CARGA DE CEP DOS CORREIOS ***".
+      *
+       ABRIR-ARQS.
+           OPEN INPUT CORREIOS
+           IF ST-CORR NOT = "00"
+              MOVE "ERRO NA ABERTURA DO EXTRATO DOS CORREIOS" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN I-O CEP
+           IF ST-ERRO = "30"
+              OPEN OUTPUT CEP
+              CLOSE CEP
+              OPEN I-O CEP.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CEP.DAT" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN I-O CADCEP
+           IF ST-CAD = "30"
+              OPEN OUTPUT CADCEP
+              CLOSE CADCEP
+              OPEN I-O CADCEP.
+           IF ST-CAD NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP.DAT" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN INPUT CKPT
+           IF ST-CKP = "00"
+              READ CKPT INTO REG-CKP
+              MOVE REG-CKP TO W-ULTNUM
+              CLOSE CKPT
+              IF W-ULTNUM NOT = ZEROS
+                 DISPLAY "*** RETOMANDO A PARTIR DO CEP: " W-ULTNUM
+              END-IF
+           ELSE
+              MOVE ZEROS TO W-ULTNUM.
+           MOVE "S" TO W-CKP-CARREGADO.
+      *
+       LER-CORREIOS.
+           READ CORREIOS
+               AT END
+                   MOVE "S" TO W-FIM
+                   GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS.
+           IF CORR-NUMERO NOT > W-ULTNUM
+              ADD 1 TO W-PULADOS
+              GO TO LER-CORREIOS.
+      *
+       GRAVAR-CEP.
+           MOVE CORR-NUMERO     TO NUMERO
+           MOVE CORR-LOGRADOURO TO LOGRADOURO
+           MOVE CORR-BAIRRO     TO BAIRRO
+           MOVE CORR-CIDADE     TO CIDADE
+           MOVE CORR-UF         TO UF
+           MOVE "A"             TO SITUACAO
+           MOVE ZEROS           TO DATA-SITUACAO
+           WRITE CEPREG
+           IF ST-ERRO = "00" OR "02"
+                 ADD 1 TO W-GRAVCEP
+           ELSE
+              IF ST-ERRO = "22"
+                 ADD 1 TO W-DUPLIC
+              ELSE
+                 MOVE "ERRO NA GRAVACAO DO ARQUIVO CEP.DAT" TO MENS
+                 DISPLAY MENS
+                 GO TO ROT-FIM.
+      *
+       GRAVAR-CADCEP.
+           MOVE CORR-NUMERO     TO CODCEP
+           MOVE CORR-LOGRADOURO TO LOGRADOURO2
+           MOVE ZEROS           TO NUMERO2
+           MOVE SPACES          TO COMPLEMENTO2
+           MOVE CORR-BAIRRO     TO BAIRRO2
+           MOVE CORR-CIDADE     TO CIDADE2
+           MOVE CORR-UF         TO UF2
+           MOVE "A"             TO SITUACAO2
+           WRITE REGCEP
+           IF ST-CAD = "00" OR "02"
+                 ADD 1 TO W-GRAVCAD
+           ELSE
+              IF ST-CAD = "22"
+                 ADD 1 TO W-DUPLIC
+              ELSE
+                 MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEP.DAT" TO MENS
+                 DISPLAY MENS
+                 GO TO ROT-FIM.
+           MOVE CORR-NUMERO TO W-ULTNUM
+           ADD 1 TO W-CONT-CKP
+           IF W-CONT-CKP >= W-INTERVALO-CKP
+              PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM
+              MOVE ZEROS TO W-CONT-CKP.
+           GO TO LER-CORREIOS.
+      *
+      ***********************************************
+      * GRAVA O PONTO DE CONTROLE (CARCEP.CKP) COM O *
+      * ULTIMO NUMERO DE CEP JA PROCESSADO, PARA     *
+      * PERMITIR RETOMAR A CARGA SEM REPETIR TUDO    *
+      ***********************************************
+       GRAVA-CKPT.
+           OPEN OUTPUT CKPT
+           IF ST-CKP NOT = "00"
+              DISPLAY "ERRO NA GRAVACAO DO CHECKPOINT"
+              GO TO GRAVA-CKPT-FIM.
+           MOVE W-ULTNUM TO REG-CKP
+           WRITE REG-CKP
+           IF ST-CKP NOT = "00"
+              DISPLAY "ERRO NA GRAVACAO DO CHECKPOINT".
+           CLOSE CKPT.
+       GRAVA-CKPT-FIM.
+           EXIT.
+      *
+       ROT-FIM.
+           CLOSE CORREIOS CEP CADCEP.
+           IF W-FIM = "S"
+              MOVE ZEROS TO W-ULTNUM.
+           IF W-CKP-CARREGADO = "S"
+              PERFORM GRAVA-CKPT THRU GRAVA-CKPT-FIM.
+           DISPLAY "REGISTROS LIDOS DO EXTRATO.......: " W-LIDOS.
+           DISPLAY "GRAVADOS EM CEP.DAT..............: " W-GRAVCEP.
+           DISPLAY "GRAVADOS EM CADCEP.DAT...........: " W-GRAVCAD.
+           DISPLAY "IGNORADOS POR CEP JA EXISTENTE....: " W-DUPLIC.
+           DISPLAY "PULADOS (JA CARREGADOS ANTES).....: " W-PULADOS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
