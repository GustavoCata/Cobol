@@ -18,6 +18,30 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
                                                       WITH DUPLICATES.
+       SELECT CADTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODTIPO
+                    FILE STATUS  IS ST-TIPO.
+       SELECT PRODHIST ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HCHAVE
+                    FILE STATUS  IS ST-HIST
+                    ALTERNATE RECORD KEY IS HCODIGO WITH DUPLICATES.
+       SELECT AUDPROD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-AUD.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-OPERADOR
+                    FILE STATUS  IS ST-OPER.
+       SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-FORNECEDOR
+                    FILE STATUS  IS ST-FORN.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -28,71 +52,180 @@
        01 REGPRO.
                 03 CODIGO          PIC 9(03).
                 03 DESCRICAO       PIC X(25).
-                03 TIPO            PIC 9(01).
+                03 TIPO            PIC 9(02).
                 03 IPI             PIC 99V99.
                 03 ICMS            PIC 99V99.
                 03 LUCRO           PIC 99v99.
                 03 SITUACAO        PIC X(01).
-      * 
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08) VALUE ZEROS.
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *
+      *****************************************************************
+      * ARQUIVO : CADTIPO    - CADASTRO DE TIPOS (CATEGORIAS) DE      *
+      *                        PRODUTO, SUBSTITUI A TABELA FIXA       *
+      *                        TIPO1/TABPRODUTO                       *
+      * CHAVE 1     : CODTIPO     -  CODIGO DA CATEGORIA              *
+      *****************************************************************
+       FD CADTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+                03 CODTIPO         PIC 9(02).
+                03 DESCTIPO        PIC X(20).
+      *
+      *****************************************************************
+      * ARQUIVO : PRODHIST   - HISTORICO DE ALTERACAO DE IPI/ICMS/    *
+      *                        LUCRO DO PRODUTO, POR DATA DE VIGENCIA *
+      * CHAVE 1     : HCHAVE      -  HCODIGO + HDATA (DATA VIGENCIA)  *
+      * CHAVE 2     : HCODIGO     -  CODIGO DO PRODUTO (DUPLICATAS)   *
+      *****************************************************************
+       FD PRODHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODHIST.DAT".
+       01 REGHIST.
+                03 HCHAVE.
+                   05 HCODIGO      PIC 9(03).
+                   05 HDATA        PIC 9(08).
+                03 HIPI            PIC 99V99.
+                03 HICMS           PIC 99V99.
+                03 HLUCRO          PIC 99V99.
+      *
+      *****************************************************************
+      * ARQUIVO : AUDPROD    - LOG DE AUDITORIA DE GRAVACAO/ALTERACAO/*
+      *                        EXCLUSAO DE PRODUTO, COM IMAGEM ANTES/ *
+      *                        DEPOIS, OPERADOR E DATA/HORA           *
+      *****************************************************************
+       FD AUDPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDPROD.LOG".
+       01 LINHA-AUD            PIC X(223).
+      *
+      *****************************************************************
+      * ARQUIVO : CADOPER    - CADASTRO DE OPERADORES AUTORIZADOS A   *
+      *                        ALTERAR/EXCLUIR (REQ 023), MANTIDO    *
+      *                        PELO CEP033/CLAOPER                  *
+      *****************************************************************
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 COD-OPERADOR    PIC X(10).
+                03 NOME-OPERADOR   PIC X(30).
+      *
+      *****************************************************************
+      * ARQUIVO : CADFORN    - CADASTRO DE FORNECEDORES (REQ 027),     *
+      *                        MANTIDO PELO CEP035/CLAFORN. LIGADO A   *
+      *                        PRODUTO.DAT PELO CAMPO                 *
+      *                        FORNECEDOR-CODIGO EM REGPRO            *
+      *****************************************************************
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+                03 COD-FORNECEDOR  PIC 9(04).
+                03 NOME-FORNECEDOR PIC X(30).
+                03 FORN-CEP        PIC 9(08).
+                03 FORN-CONTATO    PIC X(20).
+      *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-TIPO      PIC X(02) VALUE "00".
+       77 ST-HIST      PIC X(02) VALUE "00".
+       77 ST-AUD       PIC X(02) VALUE "00".
+       77 ST-OPER      PIC X(02) VALUE "00".
+       77 ST-FORN      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 TIPOPROD     PIC X(20) VALUE SPACES.
-       01 TIPO1. 
-                   05 FILLER PIC X(20) VALUE "ALIMENTAÇÃO".
-                   05 FILLER PIC X(20) VALUE "HIGIENE".
-                   05 FILLER PIC X(20) VALUE "SAÚDE".
-                   05 FILLER PIC X(20) VALUE "VESTUARIO".
-                   05 FILLER PIC X(20) VALUE "ARTEFATOS COZINHA".
-                   05 FILLER PIC X(20) VALUE "ANIMAL".
-                   05 FILLER PIC X(20) VALUE "LIMPEZA".
-                   05 FILLER PIC X(20) VALUE "BEBIDA".
-                   05 FILLER PIC X(20) VALUE "JARDINAGEM".
-                   05 FILLER PIC X(20) VALUE "OUTROS".
-       01 TABPRODUTO REDEFINES TIPO1.
-                   05 TPROD PIC X(20) OCCURS 9 TIMES.
-                   
+      *              *** CAMPOS PARA DATA DE VIGENCIA DO HISTORICO ***
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 99.
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 W-SECULO     PIC 9(02) VALUE 20.
+       01 W-PIVO       PIC 9(02) VALUE 80.
+      *              *** CAMPOS PARA O LOG DE AUDITORIA (REQ 011) ***
+       77 W-OPERADOR      PIC X(10) VALUE SPACES.
+       77 W-OPERADOR2     PIC X(10) VALUE SPACES.
+       77 W-OPERACAO-AUD  PIC X(10) VALUE SPACES.
+       01 W-ANTES-PROD    PIC X(90) VALUE SPACES.
+       01 W-DEPOIS-PROD   PIC X(90) VALUE SPACES.
+       01 DATA-AUD.
+          03 ANO-AUD   PIC 99.
+          03 MES-AUD   PIC 99.
+          03 DIA-AUD   PIC 99.
+       01 HORA-AUD.
+          03 HH-AUD    PIC 99.
+          03 MM-AUD    PIC 99.
+          03 SS-AUD    PIC 99.
+          03 CC-AUD    PIC 99.
+       01 REG-AUD.
+          03 RA-DATA      PIC 9(08).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-HORA.
+             05 RA-HH     PIC 99.
+             05 RA-MM     PIC 99.
+             05 RA-SS     PIC 99.
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-OPERADOR  PIC X(10).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-OPERACAO  PIC X(10).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-CHAVE     PIC 9(03).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-ANTES     PIC X(90).
+          03 FILLER       PIC X VALUE SPACE.
+          03 RA-DEPOIS    PIC X(90).
       *-----------
        SCREEN SECTION.
-       
+
         01  TELAPRODUTO.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                        CLASSIFICA€AO DO".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 01
+               VALUE  "                        CLASSIFICACAO DO".
+           05  LINE 02  COLUMN 41
                VALUE  "S PRODUTOS".
-           05  LINE 03  COLUMN 01 
-               VALUE  "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
-           05  LINE 03  COLUMN 41 
-               VALUE  "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
-           05  LINE 05  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 03  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 05  COLUMN 01
                VALUE  " CODIGO:                      DESCRICAOICAO:".
-           05  LINE 09  COLUMN 01 
+           05  LINE 09  COLUMN 01
                VALUE  " IPI:                         TIPO:".
-           05  LINE 13  COLUMN 01 
-               VALUE  " ICMS:                        SITUA€AO:".
-           05  LINE 17  COLUMN 01 
+           05  LINE 13  COLUMN 01
+               VALUE  " ICMS:                        SITUACAO:".
+           05  LINE 17  COLUMN 01
                VALUE  " LUCRO:".
+           05  LINE 20  COLUMN 01
+               VALUE  " CATEGORIA:                         FORNECEDOR:".
+           05  LINE 22  COLUMN 01
+               VALUE  " ESTOQUE ATUAL:               ESTOQUE MINIMO:".
+           05  LINE 24  COLUMN 01
+               VALUE  " PRECO CUSTO:                 PRECO VENDA:".
            05  TCODIGO
                LINE 05  COLUMN 09  PIC 9(03)
                USING  CODIGO
                HIGHLIGHT.
            05  TDESCRICAOICAO
                LINE 05  COLUMN 41  PIC X(25)
-               USING  DESCRICAOICAO
+               USING  DESCRICAO
                HIGHLIGHT.
            05  TIPI
                LINE 09  COLUMN 06  PIC 99,99
                USING  IPI
                HIGHLIGHT.
            05  TTIPOPROD
-               LINE 09  COLUMN 36  PIC 9(01)
+               LINE 09  COLUMN 36  PIC 9(02)
                USING  TIPO
                HIGHLIGHT.
            05  TICMS
@@ -107,6 +240,28 @@
                LINE 17  COLUMN 08  PIC 99,99
                USING  LUCRO
                HIGHLIGHT.
+           05  TCATEGORIA
+               LINE 20  COLUMN 13  PIC X(20)
+               USING  TIPOPROD.
+           05  TFORNECEDOR
+               LINE 20  COLUMN 49  PIC 9(04)
+               USING  FORNECEDOR-CODIGO
+               HIGHLIGHT.
+           05  TESTATUAL
+               LINE 22  COLUMN 17  PIC 9(05)
+               USING  ESTOQUE-ATUAL
+               HIGHLIGHT.
+           05  TESTMINIMO
+               LINE 22  COLUMN 47  PIC 9(05)
+               USING  ESTOQUE-MINIMO
+               HIGHLIGHT.
+           05  TPRECOCUSTO
+               LINE 24  COLUMN 15  PIC 9(05),99
+               USING  PRECO-CUSTO
+               HIGHLIGHT.
+           05  TPRECOVENDA
+               LINE 24  COLUMN 45  PIC 9(06),99
+               USING  PRECO-VENDA.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -126,15 +281,65 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN INPUT CADTIPO
+           IF ST-TIPO NOT = "00"
+               IF ST-TIPO = "30"
+                      OPEN OUTPUT CADTIPO
+                      CLOSE CADTIPO
+                      OPEN INPUT CADTIPO
+                   ELSE
+                      NEXT SENTENCE.
+           OPEN I-O PRODHIST
+           IF ST-HIST NOT = "00"
+               IF ST-HIST = "30"
+                      OPEN OUTPUT PRODHIST
+                      CLOSE PRODHIST
+                      OPEN I-O PRODHIST
+                   ELSE
+                      NEXT SENTENCE.
+           OPEN EXTEND AUDPROD
+           IF ST-AUD NOT = "00"
+                      OPEN OUTPUT AUDPROD
+                      CLOSE AUDPROD
+                      OPEN EXTEND AUDPROD.
+           OPEN INPUT CADOPER
+           IF ST-OPER NOT = "00"
+               IF ST-OPER = "30"
+                      OPEN OUTPUT CADOPER
+                      CLOSE CADOPER
+                      OPEN INPUT CADOPER
+                   ELSE
+                      NEXT SENTENCE.
+       INC-OP1.
+                DISPLAY (23, 01) "OPERADOR: "
+                ACCEPT  (23, 12) W-OPERADOR.
+                MOVE W-OPERADOR TO COD-OPERADOR
+                READ CADOPER
+                IF ST-OPER NOT = "00"
+                   MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OP1.
+           OPEN INPUT CADFORN
+           IF ST-FORN NOT = "00"
+               IF ST-FORN = "30"
+                      OPEN OUTPUT CADFORN
+                      CLOSE CADFORN
+                      OPEN INPUT CADFORN
+                   ELSE
+                      NEXT SENTENCE.
        INC-001.
                 MOVE ZEROS  TO CODIGO IPI ICMS LUCRO TIPO
-                MOVE SPACES TO DESCRICAO SITUACAO
+                                ESTOQUE-ATUAL ESTOQUE-MINIMO
+                                PRECO-CUSTO PRECO-VENDA
+                                FORNECEDOR-CODIGO
+                MOVE SPACES TO DESCRICAO SITUACAO TIPOPROD
                 DISPLAY TELAPRODUTO.
        INC-002.
                 ACCEPT TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
-                   CLOSE PRODUTO
+                   CLOSE PRODUTO CADTIPO PRODHIST AUDPROD CADOPER
+                         CADFORN
                    GO TO ROT-FIM.
                 IF CODIGO  = 0
                    MOVE "*** PRODUTO INVALIDO ***" TO MENS
@@ -145,7 +350,9 @@
                 READ PRODUTO
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
-                   MOVE TPROD( TIPO + 1 ) TO TIPOPROD
+                   PERFORM BUSCA-TIPO THRU BUSCA-TIPO-FIM
+                      PERFORM CAPTURA-IMG-ANTES
+                              THRU CAPTURA-IMG-ANTES-FIM
                       DISPLAY TELAPRODUTO
                       MOVE "*** PRODUTO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -162,12 +369,12 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
        INC-004.
-                ACCEPT TTIPO
+                ACCEPT TTIPOPROD
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
-                MOVE TPRODGO(TIPO + 1) TO TIPOPROD
+                PERFORM BUSCA-TIPO THRU BUSCA-TIPO-FIM
                 DISPLAY TELAPRODUTO.
-                
+
        INC-005.
                 ACCEPT TIPI
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -180,20 +387,215 @@
                 ACCEPT TLUCRO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
-                
+
        INC-008.
-                ACCEPT TSITUACAO 
+                ACCEPT TSITUACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT= 02 GO TO INC-007.
-       
-               
+       INC-009.
+                ACCEPT TESTATUAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+       INC-010.
+                ACCEPT TESTMINIMO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+       INC-011.
+                ACCEPT TPRECOCUSTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+                PERFORM CALC-PRECO THRU CALC-PRECO-FIM
+                DISPLAY TELAPRODUTO.
+
+       INC-012.
+                ACCEPT TFORNECEDOR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+                PERFORM BUSCA-FORNECEDOR THRU BUSCA-FORNECEDOR-FIM
+                GO TO INC-OPC.
+
+      *
+      ***********************************************
+      * BUSCA A DESCRICAO DA CATEGORIA EM CADTIPO.   *
+      * SUBSTITUI A ANTIGA TABELA FIXA TPROD/TIPO1.  *
+      ***********************************************
+       BUSCA-TIPO.
+                MOVE TIPO TO CODTIPO
+                READ CADTIPO
+                IF ST-TIPO = "00"
+                   MOVE DESCTIPO TO TIPOPROD
+                ELSE
+                   MOVE "*** CATEGORIA NAO CADASTRADA ***" TO TIPOPROD.
+       BUSCA-TIPO-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * VALIDA O FORNECEDOR (REQ 027) EM CADFORN.    *
+      * CODIGO ZERO = PRODUTO AINDA SEM FORNECEDOR   *
+      * VINCULADO, NAO IMPEDE A GRAVACAO.            *
+      ***********************************************
+       BUSCA-FORNECEDOR.
+                IF FORNECEDOR-CODIGO = ZEROS
+                   NEXT SENTENCE
+                ELSE
+                   MOVE FORNECEDOR-CODIGO TO COD-FORNECEDOR
+                   READ CADFORN
+                   IF ST-FORN NOT = "00"
+                      MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       BUSCA-FORNECEDOR-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * CALCULA O PRECO DE VENDA A PARTIR DO PRECO   *
+      * DE CUSTO, APLICANDO LUCRO, IPI E ICMS.       *
+      * MESMA FORMULA USADA PELO RECALCULO EM LOTE   *
+      * (CEP025/RECPRECO).                           *
+      ***********************************************
+       CALC-PRECO.
+                COMPUTE PRECO-VENDA ROUNDED =
+                        PRECO-CUSTO * (1 + (LUCRO / 100))
+                                    * (1 + (IPI   / 100))
+                                    * (1 + (ICMS  / 100)).
+       CALC-PRECO-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * GRAVA NO PRODHIST A TAXA VIGENTE A PARTIR DE *
+      * HOJE, TODA VEZ QUE O PRODUTO E GRAVADO OU    *
+      * ALTERADO (HISTORICO DE IPI/ICMS/LUCRO)       *
+      ***********************************************
+       GRAVA-HIST.
+                ACCEPT DATA-EQ FROM DATE
+                IF ANO-EQ < W-PIVO
+                   COMPUTE HDATA = ((W-SECULO * 100) + ANO-EQ) * 10000
+                                    + (MES-EQ * 100) + DIA-EQ
+                ELSE
+                   COMPUTE HDATA = (((W-SECULO - 1) * 100) + ANO-EQ)
+                                    * 10000 + (MES-EQ * 100) + DIA-EQ.
+                MOVE CODIGO TO HCODIGO
+                MOVE IPI    TO HIPI
+                MOVE ICMS   TO HICMS
+                MOVE LUCRO  TO HLUCRO
+                WRITE REGHIST
+                IF ST-HIST NOT = "00" AND NOT = "02" AND NOT = "22"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE TAXAS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-HIST-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * MONTA A IMAGEM ANTES/DEPOIS DO PRODUTO PARA  *
+      * O LOG DE AUDITORIA (REQ 011), A PARTIR DOS   *
+      * CAMPOS ATUAIS DE REGPRO                      *
+      ***********************************************
+       CAPTURA-IMG-ANTES.
+                STRING DESCRICAO       DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       TIPO            DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       IPI             DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       ICMS            DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       LUCRO           DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       SITUACAO        DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       ESTOQUE-ATUAL   DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       ESTOQUE-MINIMO  DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       PRECO-CUSTO     DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       PRECO-VENDA     DELIMITED BY SIZE
+                       INTO W-ANTES-PROD.
+       CAPTURA-IMG-ANTES-FIM.
+                EXIT.
+      *
+       CAPTURA-IMG-DEPOIS.
+                STRING DESCRICAO       DELIMITED BY "  "
+                       "/"             DELIMITED BY SIZE
+                       TIPO            DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       IPI             DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       ICMS            DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       LUCRO           DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       SITUACAO        DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       ESTOQUE-ATUAL   DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       ESTOQUE-MINIMO  DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       PRECO-CUSTO     DELIMITED BY SIZE
+                       "/"             DELIMITED BY SIZE
+                       PRECO-VENDA     DELIMITED BY SIZE
+                       INTO W-DEPOIS-PROD.
+       CAPTURA-IMG-DEPOIS-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * GRAVA UMA LINHA NO LOG DE AUDITORIA COM A    *
+      * OPERACAO, OPERADOR, DATA/HORA E AS IMAGENS   *
+      * ANTES/DEPOIS MONTADAS PELO CHAMADOR          *
+      ***********************************************
+       GRAVA-AUDIT.
+                ACCEPT DATA-AUD FROM DATE
+                ACCEPT HORA-AUD FROM TIME
+                IF ANO-AUD < W-PIVO
+                   COMPUTE RA-DATA = ((W-SECULO * 100) + ANO-AUD) * 10000
+                                    + (MES-AUD * 100) + DIA-AUD
+                ELSE
+                   COMPUTE RA-DATA = (((W-SECULO - 1) * 100) + ANO-AUD)
+                                    * 10000 + (MES-AUD * 100) + DIA-AUD.
+                MOVE HH-AUD         TO RA-HH
+                MOVE MM-AUD         TO RA-MM
+                MOVE SS-AUD         TO RA-SS
+                MOVE W-OPERADOR     TO RA-OPERADOR
+                MOVE W-OPERACAO-AUD TO RA-OPERACAO
+                MOVE CODIGO         TO RA-CHAVE
+                MOVE W-ANTES-PROD   TO RA-ANTES
+                MOVE W-DEPOIS-PROD  TO RA-DEPOIS
+                MOVE REG-AUD        TO LINHA-AUD
+                WRITE LINHA-AUD
+                IF ST-AUD NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO LOG DE AUDITORIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+      *
+      ***********************************************
+      * ATUALIZA A DATA EM QUE O PRODUTO ENTROU EM   *
+      * SITUACAO CANCELADO/EXCLUIDO, PARA SERVIR DE  *
+      * BASE AO EXPURGO/ARQUIVAMENTO POR RETENCAO    *
+      * (REQ 021). SE VOLTOU A ATIVO/INATIVO, ZERA.  *
+      ***********************************************
+       ATUALIZA-DATA-SITUACAO.
+                IF SITUACAO = "C" OR SITUACAO = "E"
+                   ACCEPT DATA-AUD FROM DATE
+                   IF ANO-AUD < W-PIVO
+                      COMPUTE DATA-SITUACAO =
+                              ((W-SECULO * 100) + ANO-AUD) * 10000
+                               + (MES-AUD * 100) + DIA-AUD
+                   ELSE
+                      COMPUTE DATA-SITUACAO =
+                              (((W-SECULO - 1) * 100) + ANO-AUD)
+                               * 10000 + (MES-AUD * 100) + DIA-AUD
+                   END-IF
+                ELSE
+                   MOVE ZEROS TO DATA-SITUACAO.
+       ATUALIZA-DATA-SITUACAO-FIM.
+                EXIT.
       *
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-012.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -202,9 +604,18 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+                IF W-SEL = 1 GO TO ALT-RW1.
        INC-WR1.
+                PERFORM ATUALIZA-DATA-SITUACAO
+                      THRU ATUALIZA-DATA-SITUACAO-FIM
                 WRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM
+                      MOVE "GRAVACAO" TO W-OPERACAO-AUD
+                      MOVE SPACES TO W-ANTES-PROD
+                      PERFORM CAPTURA-IMG-DEPOIS
+                            THRU CAPTURA-IMG-DEPOIS-FIM
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -248,9 +659,35 @@
                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+      *
+      ***********************************************
+      * EXCLUSAO DE PRODUTO EXIGE DUPLA APROVACAO    *
+      * (REQ 024) - UM SEGUNDO OPERADOR, DIFERENTE   *
+      * DO QUE ESTA LOGADO E TAMBEM CADASTRADO EM    *
+      * CADOPER, PRECISA CONFIRMAR A EXCLUSAO        *
+      ***********************************************
+       EXC-OPC2.
+                DISPLAY (23, 40) "2O OPERADOR P/ CONFIRMAR: ".
+                ACCEPT  (23, 66) W-OPERADOR2
+                IF W-OPERADOR2 = W-OPERADOR
+                   MOVE "*** EXCLUSAO EXIGE UM SEGUNDO OPERADOR ***"
+                                                          TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC2.
+                MOVE W-OPERADOR2 TO COD-OPERADOR
+                READ CADOPER
+                IF ST-OPER NOT = "00"
+                   MOVE "*** 2O OPERADOR NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC2.
        EXC-DL1.
                 DELETE PRODUTO RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO W-OPERACAO-AUD
+                   STRING "2O OPERADOR: " DELIMITED BY SIZE
+                          W-OPERADOR2     DELIMITED BY SIZE
+                          INTO W-DEPOIS-PROD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -262,7 +699,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-012.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -272,8 +709,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM ATUALIZA-DATA-SITUACAO
+                      THRU ATUALIZA-DATA-SITUACAO-FIM
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM GRAVA-HIST THRU GRAVA-HIST-FIM
+                   MOVE "ALTERACAO" TO W-OPERACAO-AUD
+                   PERFORM CAPTURA-IMG-DEPOIS
+                         THRU CAPTURA-IMG-DEPOIS-FIM
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
