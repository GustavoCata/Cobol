@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCEP.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RELATORIO IMPRESSO DO CADASTRO DE CEP, EMITIDO  *
+      * EM ORDEM DE UF E CIDADE                         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CIDADE WITH DUPLICATES.
+       SELECT SORTWK ASSIGN TO DISK.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP              PIC 9(08).
+           03 LOGRADOURO       PIC X(35).
+           03 NUMERO           PIC 9(05).
+           03 COMPLEMENTO      PIC X(15).
+           03 BAIRRO           PIC X(25).
+           03 CIDADE           PIC X(25).
+           03 UF               PIC X(02).
+           03 SITUACAO         PIC X(01).
+      *
+       SD SORTWK.
+       01 SORT-REC.
+           03 S-UF             PIC X(02).
+           03 S-CIDADE         PIC X(25).
+           03 S-LOGRADOURO     PIC X(35).
+           03 S-CEP            PIC 9(08).
+           03 S-BAIRRO         PIC X(25).
+      *
+       FD RELATORIO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "RELCEP.LST".
+       01 LINHA-REL            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 W-UF-ANT     PIC X(02) VALUE SPACES.
+       77 W-CIDADE-ANT PIC X(25) VALUE SPACES.
+       77 W-TOTAL      PIC 9(07) VALUE ZEROS.
+       01 CAB1.
+           03 FILLER    PIC X(20) VALUE "RELATORIO DE CEP - U".
+           03 FILLER    PIC X(13) VALUE "F/CIDADE     ".
+       01 CAB2.
+           03 FILLER    PIC X(04) VALUE "UF: ".
+           03 CAB2-UF   PIC X(02) VALUE SPACES.
+           03 FILLER    PIC X(04) VALUE SPACES.
+           03 FILLER    PIC X(08) VALUE "CIDADE: ".
+           03 CAB2-CID  PIC X(25) VALUE SPACES.
+       01 DET.
+           03 FILLER      PIC X(04) VALUE SPACES.
+           03 DET-CEP     PIC 9(08).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-LOGR    PIC X(35).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-BAIRRO  PIC X(25).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           SORT SORTWK ON ASCENDING KEY S-UF S-CIDADE S-LOGRADOURO
+                    USING CADCEP
+                    OUTPUT PROCEDURE IS GRAVA-RELATORIO THRU GRAVA-FIM.
+           DISPLAY "*** RELATORIO DE CEP GERADO - " W-TOTAL
+                   " REGISTROS ***".
+           STOP RUN.
+      *
+       GRAVA-RELATORIO.
+           OPEN OUTPUT RELATORIO
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELCEP.LST"
+              GO TO GRAVA-FIM.
+           MOVE CAB1 TO LINHA-REL
+           WRITE LINHA-REL.
+       LER-SORT.
+           RETURN SORTWK AT END GO TO GRAVA-FIM.
+           ADD 1 TO W-TOTAL.
+           IF S-UF NOT = W-UF-ANT OR S-CIDADE NOT = W-CIDADE-ANT
+              MOVE SPACES   TO LINHA-REL
+              WRITE LINHA-REL
+              MOVE S-UF     TO CAB2-UF
+              MOVE S-CIDADE TO CAB2-CID
+              MOVE CAB2     TO LINHA-REL
+              WRITE LINHA-REL
+              MOVE S-UF     TO W-UF-ANT
+              MOVE S-CIDADE TO W-CIDADE-ANT.
+           MOVE SPACES     TO DET
+           MOVE S-CEP      TO DET-CEP
+           MOVE S-LOGRADOURO TO DET-LOGR
+           MOVE S-BAIRRO   TO DET-BAIRRO
+           MOVE DET        TO LINHA-REL
+           WRITE LINHA-REL.
+           GO TO LER-SORT.
+       GRAVA-FIM.
+           CLOSE RELATORIO.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
