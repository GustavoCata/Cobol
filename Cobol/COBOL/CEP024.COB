@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELESTQ.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * RELATORIO DE PRODUTOS COM ESTOQUE-ATUAL IGUAL   *
+      * OU ABAIXO DO ESTOQUE-MINIMO CADASTRADO          *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 9(03).
+                03 DESCRICAO       PIC X(25).
+                03 TIPO            PIC 9(02).
+                03 IPI             PIC 99V99.
+                03 ICMS            PIC 99V99.
+                03 LUCRO           PIC 99v99.
+                03 SITUACAO        PIC X(01).
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08).
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *
+       FD RELATORIO
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "RELESTQ.LST".
+       01 LINHA-REL            PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-REL       PIC X(02) VALUE "00".
+       77 W-TOTAL      PIC 9(05) VALUE ZEROS.
+       01 CAB1          PIC X(55)
+             VALUE "RELATORIO DE PRODUTOS ABAIXO DO ESTOQUE MINIMO".
+       01 DET.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-COD     PIC 9(03).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DET-DESC    PIC X(25).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 FILLER      PIC X(08) VALUE "ATUAL : ".
+           03 DET-ATUAL   PIC ZZZZ9.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 FILLER      PIC X(09) VALUE "MINIMO : ".
+           03 DET-MINIMO  PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM2.
+           OPEN OUTPUT RELATORIO
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELESTQ.LST"
+              GO TO ROT-FIM.
+           MOVE CAB1 TO LINHA-REL
+           WRITE LINHA-REL.
+      *
+       LER-SEQ.
+           READ PRODUTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM.
+           IF ESTOQUE-ATUAL <= ESTOQUE-MINIMO
+              MOVE SPACES     TO DET
+              MOVE CODIGO     TO DET-COD
+              MOVE DESCRICAO  TO DET-DESC
+              MOVE ESTOQUE-ATUAL  TO DET-ATUAL
+              MOVE ESTOQUE-MINIMO TO DET-MINIMO
+              MOVE DET        TO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-TOTAL.
+           GO TO LER-SEQ.
+      *
+       ROT-FIM.
+           CLOSE RELATORIO.
+       ROT-FIM2.
+           CLOSE PRODUTO.
+           DISPLAY "*** PRODUTOS ABAIXO DO ESTOQUE MINIMO: " W-TOTAL.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
