@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESATIPO.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************************
+      * DESATIVACAO EM LOTE DE TODOS OS PRODUTOS DE UMA *
+      * CATEGORIA (TIPO) INFORMADA, EM PRODUTO.DAT      *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRO.
+                03 CODIGO          PIC 9(03).
+                03 DESCRICAO       PIC X(25).
+                03 TIPO            PIC 9(02).
+                03 IPI             PIC 99V99.
+                03 ICMS            PIC 99V99.
+                03 LUCRO           PIC 99v99.
+                03 SITUACAO        PIC X(01).
+                03 ESTOQUE-ATUAL   PIC 9(05).
+                03 ESTOQUE-MINIMO  PIC 9(05).
+                03 PRECO-CUSTO     PIC 9(05)V99.
+                03 PRECO-VENDA     PIC 9(06)V99.
+                03 DATA-SITUACAO   PIC 9(08).
+                03 FORNECEDOR-CODIGO PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-TOTAL       PIC 9(05) VALUE ZEROS.
+       77 W-LIDOS       PIC 9(05) VALUE ZEROS.
+       77 W-TIPO-BAIXA  PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "*** DESATIVACAO EM LOTE DE PRODUTOS POR TIPO ***".
+           DISPLAY "CATEGORIA (TIPO) A DESATIVAR : ".
+           ACCEPT W-TIPO-BAIXA.
+           IF W-TIPO-BAIXA = ZEROS
+              DISPLAY "*** CATEGORIA INVALIDA ***"
+              STOP RUN.
+           DISPLAY "CONFIRMA A DESATIVACAO DESTA CATEGORIA (S/N) : ".
+           ACCEPT W-OPCAO.
+           IF W-OPCAO NOT = "S" AND "s"
+              DISPLAY "*** DESATIVACAO CANCELADA PELO OPERADOR ***"
+              STOP RUN.
+           OPEN I-O PRODUTO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO.DAT"
+              STOP RUN.
+      *
+       LER-SEQ.
+           READ PRODUTO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO PRODUTO.DAT"
+              GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS.
+           IF TIPO NOT = W-TIPO-BAIXA
+              GO TO LER-SEQ.
+           IF SITUACAO = "I"
+              GO TO LER-SEQ.
+           MOVE "I" TO SITUACAO
+           REWRITE REGPRO
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTAL
+           ELSE
+              DISPLAY "ERRO NA REGRAVACAO DO PRODUTO " CODIGO.
+           GO TO LER-SEQ.
+      *
+       ROT-FIM.
+           CLOSE PRODUTO.
+           DISPLAY "*** PRODUTOS LIDOS............: " W-LIDOS.
+           DISPLAY "*** PRODUTOS DESATIVADOS......: " W-TOTAL.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
